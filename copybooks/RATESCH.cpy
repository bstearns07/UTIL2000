@@ -0,0 +1,11 @@
+      ***************************************************************** 00010000
+      * RATESCH - RATE SCHEDULE RECORD LAYOUT                           00020000
+      * ONE RECORD PER RATE CLASS (RESIDENTIAL, COMMERCIAL, ETC).       00030000
+      * TIER 1 AND TIER 2 ARE WIDTH-OF-TIER LIMITS IN KWH; TIER 3 HAS   00040000
+      * NO LIMIT AND PICKS UP EVERYTHING ABOVE TIER 1 + TIER 2.         00050000
+      ***************************************************************** 00060000
+       01  RS-RATE-RECORD.                                              00070000
+           05  RS-RATE-CLASS            PIC X(02).                      00080000
+           05  RS-TIER-TABLE            OCCURS 3 TIMES.                 00090000
+               10  RS-TIER-LIMIT        PIC 9(7).                       00100000
+               10  RS-TIER-RATE         PIC V9(4).                      00110000
