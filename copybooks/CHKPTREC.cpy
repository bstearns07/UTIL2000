@@ -0,0 +1,14 @@
+      ***************************************************************** 00010000
+      * CHKPTREC - BILLING RUN CHECKPOINT RECORD                        00020000
+      * WRITTEN EVERY N CUSTOMERS SO AN ABENDED RUN CAN BE RESTARTED    00030000
+      * FROM THE LAST CUSTOMER PROCESSED INSTEAD OF FROM THE TOP.       00040000
+      ***************************************************************** 00050000
+       01  CK-CHECKPOINT-RECORD.                                        00060000
+           05  CK-LAST-ACCT-NO          PIC X(06).                      00070000
+           05  CK-CUST-COUNT            PIC 9(7).                       00080000
+           05  CK-TOT-KWH               PIC 9(8).                       00090000
+           05  CK-TOT-TIER1-CHG         PIC 9(7)V99.                    00100000
+           05  CK-TOT-TIER2-CHG         PIC 9(7)V99.                    00110000
+           05  CK-TOT-TIER3-CHG         PIC 9(7)V99.                    00120000
+           05  CK-TOT-SVC-FEE           PIC 9(7)V99.                    00130000
+           05  CK-TOT-BILL              PIC 9(8)V99.                    00140000
