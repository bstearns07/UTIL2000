@@ -0,0 +1,20 @@
+      ***************************************************************** 00010000
+      * CUSTMAS - CUSTOMER MASTER RECORD LAYOUT                         00020000
+      * ONE RECORD PER BILLABLE ACCOUNT, KEYED BY CM-ACCT-NO.           00030000
+      * CM-SVC-START-DATE/CM-SVC-END-DATE ARE YYYYMMDD. ZERO IN EITHER   00041000
+      * FIELD MEANS "NOT APPLICABLE" - A ZERO START MEANS THE CUSTOMER   00042000
+      * WAS ALREADY ON SERVICE BEFORE THE CURRENT BILLING PERIOD, AND A  00043000
+      * ZERO END MEANS THE CUSTOMER IS STILL ACTIVE. THEY ARE USED TO    00044000
+      * PRORATE MID-CYCLE MOVE-IN/MOVE-OUT ACCOUNTS.                     00045000
+      ***************************************************************** 00040000
+       01  CM-CUSTOMER-RECORD.                                          00050000
+           05  CM-ACCT-NO               PIC X(06).                      00060000
+           05  CM-NAME                  PIC X(12).                      00070000
+           05  CM-KWH-USED              PIC 9(5).                       00080000
+           05  CM-SERVICE-FEE           PIC 9(3)V99.                    00090000
+           05  CM-RATE-CLASS            PIC X(02).                      00091000
+           05  CM-AVG-KWH               PIC 9(5).                       00092000
+           05  CM-PREV-BILL-TOTAL       PIC 9(6)V99.                    00093000
+           05  CM-ROUTE-CODE            PIC X(04).                      00094000
+           05  CM-SVC-START-DATE        PIC 9(8).                       00095000
+           05  CM-SVC-END-DATE          PIC 9(8).                       00096000
