@@ -0,0 +1,17 @@
+      ***************************************************************** 00010000
+      * AUDITREC - BILL CALCULATION AUDIT TRAIL RECORD                  00020000
+      * ONE RECORD PER CUSTOMER PER RUN SO A DISPUTED BILL CAN BE       00030000
+      * RECONSTRUCTED AND DEFENDED WITHOUT RERUNNING THE PROGRAM.       00040000
+      ***************************************************************** 00050000
+       01  AUD-AUDIT-RECORD.                                            00060000
+           05  AUD-ACCT-NO              PIC X(06).                      00070000
+           05  AUD-RUN-DATE             PIC 9(08).                      00080000
+           05  AUD-RUN-TIME             PIC 9(08).                      00090000
+           05  AUD-TIER1-KWH            PIC 9(05).                      00100000
+           05  AUD-TIER2-KWH            PIC 9(05).                      00110000
+           05  AUD-TIER3-KWH            PIC 9(05).                      00120000
+           05  AUD-TIER1-CHARGE         PIC 9(05)V99.                   00130000
+           05  AUD-TIER2-CHARGE         PIC 9(05)V99.                   00140000
+           05  AUD-TIER3-CHARGE         PIC 9(05)V99.                   00150000
+           05  AUD-SERVICE-FEE          PIC 9(03)V99.                   00160000
+           05  AUD-TOTAL-BILL           PIC 9(06)V99.                   00170000
