@@ -0,0 +1,18 @@
+      ***************************************************************** 00010000
+      * ROUTEWRK - ROUTE SUMMARY WORK RECORD                            00020000
+      * ONE RECORD PER CUSTOMER BILLED, WRITTEN DURING 600-RUN-BILL AND 00030000
+      * SORTED BY ROUTE/ACCOUNT SO 700-ROUTE-SUMMARY CAN CONTROL-BREAK  00040000
+      * ON ROUTE WITHOUT REORDERING THE ACCOUNT-KEYED BILLING RUN ITSELF00050000
+      * (THE BILLING LOOP STAYS IN CM-ACCT-NO ORDER SO CHECKPOINT/       00060000
+      * RESTART CONTINUES TO WORK).                                     00070000
+      ***************************************************************** 00080000
+       01  RW-ROUTE-RECORD.                                             00090000
+           05  RW-ROUTE-CODE            PIC X(04).                      00100000
+           05  RW-ACCT-NO               PIC X(06).                      00110000
+           05  RW-CUST-NAME             PIC X(12).                      00120000
+           05  RW-KWH-USED              PIC 9(5).                       00130000
+           05  RW-TIER1-CHARGE          PIC 9(5)V99.                    00140000
+           05  RW-TIER2-CHARGE          PIC 9(5)V99.                    00150000
+           05  RW-TIER3-CHARGE          PIC 9(5)V99.                    00160000
+           05  RW-SERVICE-FEE           PIC 9(3)V99.                    00170000
+           05  RW-TOTAL-BILL            PIC 9(6)V99.                    00180000
