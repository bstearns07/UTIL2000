@@ -0,0 +1,13 @@
+      ***************************************************************** 00010000
+      * GLEXTR - GENERAL LEDGER INTERFACE RECORD                        00020000
+      * ONE FIXED-FORMAT RECORD PER CUSTOMER BILLED, PICKED UP BY THE   00030000
+      * GL POSTING JOB FOR REVENUE RECOGNITION.                         00040000
+      ***************************************************************** 00050000
+       01  GL-EXTRACT-RECORD.                                           00060000
+           05  GL-ACCT-NO               PIC X(06).                      00070000
+           05  GL-BILLING-PERIOD        PIC 9(06).                      00080000
+           05  GL-TIER1-REVENUE         PIC 9(7)V99.                    00090000
+           05  GL-TIER2-REVENUE         PIC 9(7)V99.                    00100000
+           05  GL-TIER3-REVENUE         PIC 9(7)V99.                    00110000
+           05  GL-SERVICE-FEE           PIC 9(7)V99.                    00120000
+           05  GL-TOTAL-BILL            PIC 9(8)V99.                    00130000
