@@ -1,201 +1,1316 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. UTIL2000.                                            00020000
-      ***************************************************************** 00030000
-      *  Programmer.: Ben Stearns                                       00040001
-      *  Date.......: 2-10-26                                           00050001
-      *  GitHub URL.: https://github.com/bstearns07/UTIL2000            00060000
-      *  Description: Modifies UTIL1000 with 3 customers                00070001
-      ***************************************************************** 00080000
-       DATA DIVISION.                                                   00090000
-       WORKING-STORAGE SECTION.                                         00100000
-                                                                        00110000
-      ***************************************************************** 00120000
-      * CONSTANTS                                                       00130000
-      ***************************************************************** 00140000
-       01  WS-RATE-TIER1            PIC V99      VALUE .12.             00150000
-       01  WS-RATE-TIER2            PIC V99      VALUE .15.             00160000
-       01  WS-RATE-TIER3            PIC V99      VALUE .18.             00170000
-       01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.             00180000
-       01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.             00190000
-                                                                        00200000
-      ***************************************************************** 00210000
-      *(new) 3 PREDEFINED CUSTOMERS (NO TABLES)                         00220000
-      ***************************************************************** 00230000
-       01  WS-CUST-ALPHA.                                               00240001
-           05  WS-C1-NAME           PIC X(12)   VALUE 'CUST-ALPHA  '.   00250000
-           05  WS-C1-KWH            PIC 9(5)    VALUE 350.              00260000
-           05  WS-C1-FEE            PIC 9(3)V99 VALUE 14.95.            00270000
-                                                                        00280000
-       01  WS-CUST-BRAVO.                                               00281001
-           05  WS-C2-NAME           PIC X(12)   VALUE 'CUST-BRAVO  '.   00282001
-           05  WS-C2-KWH            PIC 9(5)    VALUE 925.              00283001
-           05  WS-C2-FEE            PIC 9(3)V99 VALUE 14.95.            00284001
-                                                                        00285001
-       01  WS-CUST-CHARLIE.                                             00286001
-           05  WS-C3-NAME           PIC X(12)   VALUE 'CUST-CHARLIE'.   00287001
-           05  WS-C3-KWH            PIC 9(5)    VALUE 1350.             00288001
-           05  WS-C3-FEE            PIC 9(3)V99 VALUE 14.95.            00289001
-                                                                        00289101
-      ***************************************************************** 00290000
-      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00300000
-      ***************************************************************** 00310000
-       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00320000
-       01  WS-KWH-USED              PIC 9(5)    VALUE 0.                00330000
-       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00340000
-                                                                        00350000
-      ***************************************************************** 00360000
-      * WORK AREAS                                                      00370000
-      ***************************************************************** 00380000
-       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00390000
-       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00400000
-       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00410000
-                                                                        00420000
-       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00430000
-       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00440000
-       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00450000
-                                                                        00460000
-       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00470000
-       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00480000
-                                                                        00490000
-      ***************************************************************** 00500000
-      * EDITED FIELDS FOR DISPLAY                                       00510000
-      ***************************************************************** 00520000
-       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00530000
-       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00540000
-       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00550000
-                                                                        00560000
-      ***************************************************************** 00570000
-      * IT'S GO TIME!                                                   00580000
-      ***************************************************************** 00590000
-       PROCEDURE DIVISION.                                              00600000
-                                                                        00610000
-      ***************************************************************** 00620000
-      * MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP       00630000
-      ***************************************************************** 00640000
-       000-MAIN.                                                        00650000
-           DISPLAY '*************************************'.             00660000
-           DISPLAY '*** UTIL2000 - ALL CUSTOMER BILLS ***'.             00670000
-           DISPLAY '*************************************'.             00680000
-           DISPLAY ' '.                                                 00690000
-                                                                        00700000
-           PERFORM 500-LOAD-CUST.                                       00710000
-                                                                        00720000
-                                                                        00730000
-           STOP RUN.                                                    00740000
-                                                                        00750000
-      ***************************************************************** 00760000
-      * MOVE name/kwh/fee from CUST into current fields.                00770000
-      ***************************************************************** 00780000
-       500-LOAD-CUST.                                                   00790000
-           MOVE    WS-C1-NAME TO WS-CUST-NAME.                          00800001
-           MOVE    WS-C1-KWH  TO WS-KWH-USED.                           00810001
-           MOVE    WS-C1-FEE  TO WS-SERVICE-FEE.                        00820001
-           PERFORM 600-RUN-BILL.                                        00830001
-           MOVE    WS-C2-NAME TO WS-CUST-NAME.                          00831001
-           MOVE    WS-C2-KWH  TO WS-KWH-USED.                           00832001
-           MOVE    WS-C2-FEE  TO WS-SERVICE-FEE.                        00833004
-           PERFORM 600-RUN-BILL.                                        00833101
-           MOVE    WS-C3-NAME TO WS-CUST-NAME.                          00833201
-           MOVE    WS-C3-KWH  TO WS-KWH-USED.                           00833301
-           MOVE    WS-C3-FEE  TO WS-SERVICE-FEE.                        00833404
-           PERFORM 600-RUN-BILL.                                        00834001
-                                                                        00835001
-      ***************************************************************** 00840000
-      * BILL ROUTINE                                                    00850000
-      ***************************************************************** 00860000
-       600-RUN-BILL.                                                    00870000
-           PERFORM 100-INITIALIZE.                                      00880000
-           PERFORM 200-CALC-TIERS.                                      00890000
-           PERFORM 300-CALC-CHARGES.                                    00900000
-           PERFORM 400-DISPLAY-RESULTS.                                 00910000
-           DISPLAY ' '.                                                 00920000
-                                                                        00930000
-      ***************************************************************** 00940000
-      * Zero tier kWh, charges, subtotal, total                         00950000
-      ***************************************************************** 00960000
-       100-INITIALIZE.                                                  00970000
-           MOVE 0 TO WS-TIER1-KWH                                       00980000
-                    WS-TIER2-KWH                                        00990000
-                    WS-TIER3-KWH                                        01000000
-                    WS-TIER1-CHARGE                                     01010000
-                    WS-TIER2-CHARGE                                     01020000
-                    WS-TIER3-CHARGE                                     01030000
-                    WS-SUBTOTAL                                         01040000
-                    WS-TOTAL-BILL.                                      01050000
-                                                                        01060000
-      ***************************************************************** 01070000
-      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              01080000
-      * based on WS-KWH-USED                                            01090000
-      *                                                                 01100000
-      * These are the per-kWh rates:                                    01110000
-      * - Tier 1: first 500 kWh at $0.12/kWh                            01120000
-      * - Tier 2: next 500 kWh (kWh 501-1000) at $0.15/kWh              01130000
-      * - Tier 3: any kWh above 1000 at $0.18/kWh                       01140000
-      ***************************************************************** 01150000
-       200-CALC-TIERS.                                                  01160000
-           *> If amount used is less than 500 kWh, all goes in tier 1   01170000
-           IF WS-KWH-USED <= WS-TIER1-LIMIT                             01180000
-               MOVE WS-KWH-USED TO WS-TIER1-KWH                         01190000
-               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      01200000
-           ELSE                                                         01210000
-               MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      01220000
-                                                                        01230000
-               *> If amount used is between 501 and 1000 kWh,           01240000
-               *> tier 1 is full, remainder goes in tier 2              01250000
-               IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      01260000
-                   COMPUTE WS-TIER2-KWH =                               01270000
-                       WS-KWH-USED - WS-TIER1-LIMIT                     01280000
-                   MOVE 0 TO WS-TIER3-KWH                               01290000
-                                                                        01300000
-               *> If amount used is between 1001 and above,             01310000
-               *> tier 1 and tier 2 are full, remainder goes in tier 3  01320000
-               ELSE                                                     01330000
-                   MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  01340000
-                   COMPUTE WS-TIER3-KWH =                               01350000
-                       WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    01360000
-               END-IF                                                   01370000
-           END-IF.                                                      01380000
-                                                                        01390000
-      ***************************************************************** 01400000
-      * COMPUTE charges using ROUNDED and compute totals.               01410000
-      ***************************************************************** 01420000
-       300-CALC-CHARGES.                                                01430000
-           COMPUTE WS-TIER1-CHARGE ROUNDED =                            01440000
-               WS-TIER1-KWH * WS-RATE-TIER1.                            01450000
-           COMPUTE WS-TIER2-CHARGE ROUNDED =                            01460005
-               WS-TIER2-KWH * WS-RATE-TIER2.                            01461005
-           COMPUTE WS-TIER3-CHARGE ROUNDED =                            01462005
-               WS-TIER3-KWH * WS-RATE-TIER3;                            01463005
-                                                                        01464005
-           COMPUTE WS-SUBTOTAL =                                        01470005
-               WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE;     01480005
-           COMPUTE WS-TOTAL-BILL =                                      01490000
-               WS-SUBTOTAL + WS-SERVICE-FEE.                            01500000
-                                                                        01510000
-      ***************************************************************** 01520000
-      * Display report including customer name.                         01530000
-      ***************************************************************** 01540000
-       400-DISPLAY-RESULTS.                                             01550000
-           MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          01560000
-                                                                        01570000
-           DISPLAY '--------------------------------'.                  01580000
-           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.                           01590000
-           DISPLAY '--------------------------------'.                  01600000
-           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.                  01610000
-                                                                        01620000
-           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          01630000
-           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.                     01640000
-                                                                        01650000
-           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         01660000
-           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.                     01670000
-                                                                        01680000
-           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         01690000
-           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.                     01700000
-                                                                        01710000
-           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         01720000
-           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.                     01730000
-                                                                        01740000
-           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          01750000
-           DISPLAY '--------------------------------'.                  01760000
-           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.                    01770000
-           DISPLAY '--------------------------------'.                  01780000
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. UTIL2000.                                            00020000
+      ***************************************************************** 00030000
+      *  Programmer.: Ben Stearns                                       00040001
+      *  Date.......: 2-10-26                                           00050001
+      *  GitHub URL.: https://github.com/bstearns07/UTIL2000            00060000
+      *  Description: Modifies UTIL1000 with 3 customers                00070001
+      *                                                                 00071001
+      *  Modification History:                                          00072001
+      *  2-10-26  BS  Replaced WS-CUST-ALPHA/BRAVO/CHARLIE with a real   00073001
+      *               CUSTOMER-MASTER file read in a READ-UNTIL-EOF     00074001
+      *               loop so we are not limited to three customers.    00075001
+      *  8-09-26  BS  Prorate tier limits/service fee for mid-cycle      00076001
+      *               move-ins and move-outs (CM-SVC-START/END-DATE).    00077001
+      *  8-09-26  BS  Added a route-sorted control-break summary report  00078001
+      *               fed by a sort step run after the billing loop.     00079001
+      ***************************************************************** 00080000
+       ENVIRONMENT DIVISION.                                            00090000
+       INPUT-OUTPUT SECTION.                                            00100000
+       FILE-CONTROL.                                                    00110000
+           SELECT CUSTOMER-MASTER  ASSIGN TO CUSTMAS                    00120000
+               ORGANIZATION IS INDEXED                                  00130000
+               ACCESS MODE IS SEQUENTIAL                                00140000
+               RECORD KEY IS CM-ACCT-NO                                 00150000
+               FILE STATUS IS WS-CUSTMAS-STATUS.                        00160000
+                                                                         00161000
+           SELECT RATE-SCHEDULE    ASSIGN TO RATESCH                    00162000
+               ORGANIZATION IS SEQUENTIAL                               00163000
+               FILE STATUS IS WS-RATESCH-STATUS.                        00164000
+                                                                         00165000
+           SELECT REPORT-FILE      ASSIGN TO RPTFILE                    00166000
+               ORGANIZATION IS SEQUENTIAL                               00167000
+               FILE STATUS IS WS-RPTFILE-STATUS.                        00168000
+                                                                         00169000
+           SELECT CHECKPOINT-FILE  ASSIGN TO CHKPT                      00169100
+               ORGANIZATION IS SEQUENTIAL                               00169200
+               FILE STATUS IS WS-CHKPT-STATUS.                          00169300
+                                                                         00169400
+           SELECT EXCEPTION-REPORT ASSIGN TO EXCPRPT                    00169500
+               ORGANIZATION IS SEQUENTIAL                               00169600
+               FILE STATUS IS WS-EXCPRPT-STATUS.                        00169700
+                                                                         00169800
+           SELECT VARIANCE-EXCEPTION ASSIGN TO VAREXCP                  00169900
+               ORGANIZATION IS SEQUENTIAL                               00169950
+               FILE STATUS IS WS-VAREXCP-STATUS.                        00169960
+                                                                         00169970
+           SELECT GL-EXTRACT       ASSIGN TO GLEXTR                     00169980
+               ORGANIZATION IS SEQUENTIAL                               00169990
+               FILE STATUS IS WS-GLEXTR-STATUS.                         00169995
+                                                                         00169996
+           SELECT AUDIT-LOG        ASSIGN TO AUDITLOG                   00169997
+               ORGANIZATION IS SEQUENTIAL                               00169998
+               FILE STATUS IS WS-AUDITLOG-STATUS.                       00169999
+                                                                         00170000
+           SELECT ROUTE-WORK-FILE  ASSIGN TO RTEWORK                    00170100
+               ORGANIZATION IS SEQUENTIAL                               00170200
+               FILE STATUS IS WS-RTEWORK-STATUS.                        00170300
+                                                                         00170400
+           SELECT ROUTE-SORT-FILE  ASSIGN TO SORTWK1.                   00170500
+                                                                         00170600
+           SELECT ROUTE-SORTED-FILE ASSIGN TO RTESRTD                   00170700
+               ORGANIZATION IS SEQUENTIAL                               00170800
+               FILE STATUS IS WS-RTESRTD-STATUS.                        00170900
+                                                                         00171000
+           SELECT ROUTE-SUMMARY-RPT ASSIGN TO RTERPT                    00171100
+               ORGANIZATION IS SEQUENTIAL                               00171200
+               FILE STATUS IS WS-RTERPT-STATUS.                         00171300
+                                                                         00171400
+       DATA DIVISION.                                                   00180000
+       FILE SECTION.                                                    00190000
+       FD  CUSTOMER-MASTER                                              00200000
+           LABEL RECORDS ARE STANDARD.                                  00210000
+       COPY CUSTMAS.                                                    00220000
+                                                                         00221000
+       FD  RATE-SCHEDULE                                                00222000
+           LABEL RECORDS ARE STANDARD.                                  00223000
+       COPY RATESCH.                                                    00224000
+                                                                         00225000
+       FD  REPORT-FILE                                                  00226000
+           LABEL RECORDS ARE STANDARD                                   00227000
+           RECORD CONTAINS 80 CHARACTERS.                               00228000
+       01  RPT-LINE                 PIC X(80).                          00229000
+                                                                         00229100
+       FD  CHECKPOINT-FILE                                              00229200
+           LABEL RECORDS ARE STANDARD.                                  00229300
+       COPY CHKPTREC.                                                   00229400
+                                                                         00229500
+       FD  EXCEPTION-REPORT                                             00229600
+           LABEL RECORDS ARE STANDARD                                   00229700
+           RECORD CONTAINS 82 CHARACTERS.                               00229800
+       01  EXCP-LINE                PIC X(82).                          00229900
+                                                                         00229950
+       FD  VARIANCE-EXCEPTION                                           00229960
+           LABEL RECORDS ARE STANDARD                                   00229970
+           RECORD CONTAINS 101 CHARACTERS.                              00229980
+       01  VAREXCP-LINE             PIC X(101).                         00229990
+                                                                         00229995
+       FD  GL-EXTRACT                                                   00229996
+           LABEL RECORDS ARE STANDARD.                                  00229997
+       COPY GLEXTR.                                                     00229998
+                                                                         00229999
+       FD  AUDIT-LOG                                                    00230001
+           LABEL RECORDS ARE STANDARD.                                  00230002
+       COPY AUDITREC.                                                   00230003
+                                                                         00230004
+       FD  ROUTE-WORK-FILE                                              00230005
+           LABEL RECORDS ARE STANDARD.                                  00230006
+       COPY ROUTEWRK.                                                   00230007
+                                                                         00230008
+      * THE SD AND FD BELOW CARRY THE SAME LAYOUT AS ROUTEWRK (SEE THAT  00230008
+      * COPYBOOK, USED ABOVE FOR THE UNSORTED WORK FILE) UNDER THE       00230008
+      * SR-/RS- PREFIXES FOR THE SORT'S WORK AREA AND SORTED OUTPUT SO   00230008
+      * EACH RECORD AREA HAS ITS OWN NAME.                               00230008
+       SD  ROUTE-SORT-FILE.                                             00230009
+       01  SR-ROUTE-RECORD.                                             00230010
+           05  SR-ROUTE-CODE            PIC X(04).                      00230010
+           05  SR-ACCT-NO               PIC X(06).                      00230010
+           05  SR-CUST-NAME             PIC X(12).                      00230010
+           05  SR-KWH-USED              PIC 9(5).                       00230010
+           05  SR-TIER1-CHARGE          PIC 9(5)V99.                    00230010
+           05  SR-TIER2-CHARGE          PIC 9(5)V99.                    00230010
+           05  SR-TIER3-CHARGE          PIC 9(5)V99.                    00230010
+           05  SR-SERVICE-FEE           PIC 9(3)V99.                    00230010
+           05  SR-TOTAL-BILL            PIC 9(6)V99.                    00230010
+                                                                         00230011
+       FD  ROUTE-SORTED-FILE                                            00230012
+           LABEL RECORDS ARE STANDARD.                                  00230013
+       01  RS-ROUTE-RECORD.                                             00230014
+           05  RS-ROUTE-CODE            PIC X(04).                      00230014
+           05  RS-ACCT-NO               PIC X(06).                      00230014
+           05  RS-CUST-NAME             PIC X(12).                      00230014
+           05  RS-KWH-USED              PIC 9(5).                       00230014
+           05  RS-TIER1-CHARGE          PIC 9(5)V99.                    00230014
+           05  RS-TIER2-CHARGE          PIC 9(5)V99.                    00230014
+           05  RS-TIER3-CHARGE          PIC 9(5)V99.                    00230014
+           05  RS-SERVICE-FEE           PIC 9(3)V99.                    00230014
+           05  RS-TOTAL-BILL            PIC 9(6)V99.                    00230014
+                                                                         00230015
+       FD  ROUTE-SUMMARY-RPT                                            00230016
+           LABEL RECORDS ARE STANDARD                                   00230017
+           RECORD CONTAINS 80 CHARACTERS.                               00230018
+       01  RTE-LINE                 PIC X(80).                          00230019
+                                                                         00230000
+       WORKING-STORAGE SECTION.                                         00100000
+                                                                         00110000
+      ***************************************************************** 00120000
+      * CURRENT-CUSTOMER RATE VALUES, RESOLVED EACH BILL FROM THE       00130000
+      * RATE SCHEDULE TABLE (SEE WS-RATE-TABLE BELOW) ACCORDING TO      00131000
+      * THE CUSTOMER'S RATE CLASS - NO LONGER HARDCODED CONSTANTS.      00132000
+      ***************************************************************** 00140000
+       01  WS-RATE-TIER1            PIC V9(4)    VALUE 0.               00150000
+       01  WS-RATE-TIER2            PIC V9(4)    VALUE 0.               00160000
+       01  WS-RATE-TIER3            PIC V9(4)    VALUE 0.               00170000
+       01  WS-TIER1-LIMIT           PIC 9(7)     VALUE 0.               00180000
+       01  WS-TIER2-LIMIT           PIC 9(7)     VALUE 0.               00190000
+                                                                         00200000
+      ***************************************************************** 00201000
+      * RATE SCHEDULE TABLE - LOADED ONCE AT STARTUP FROM THE           00202000
+      * RATE-SCHEDULE FILE SO TIERS/RATES CAN BE CHANGED BY UPDATING    00203000
+      * THAT FILE INSTEAD OF RECOMPILING THIS PROGRAM.                  00204000
+      ***************************************************************** 00205000
+       01  WS-RATE-TABLE-COUNT      PIC 9(4)  COMP  VALUE 0.            00206000
+       01  WS-RATE-TABLE-AREA.                                          00207000
+           05  WS-RATE-TABLE        OCCURS 1 TO 20 TIMES                00208000
+                                     DEPENDING ON WS-RATE-TABLE-COUNT    00208100
+                                     INDEXED BY WS-RATE-IDX.             00209000
+               10  WS-RT-CLASS      PIC X(02).                          00210100
+               10  WS-RT-TIER       OCCURS 3 TIMES.                     00210200
+                   15  WS-RT-LIMIT  PIC 9(7).                           00210300
+                   15  WS-RT-RATE   PIC V9(4).                          00210400
+                                                                         00211000
+      ***************************************************************** 00212000
+      * FILE STATUS / SWITCHES                                          00220000
+      ***************************************************************** 00230000
+       01  WS-CUSTMAS-STATUS        PIC X(02)    VALUE '00'.            00240000
+       01  WS-CUSTMAS-EOF-SW        PIC X(01)    VALUE 'N'.             00250000
+           88  CUSTMAS-EOF                       VALUE 'Y'.             00260000
+           88  CUSTMAS-NOT-EOF                   VALUE 'N'.             00270000
+                                                                         00271000
+       01  WS-RATESCH-STATUS        PIC X(02)    VALUE '00'.            00272000
+       01  WS-RATESCH-EOF-SW        PIC X(01)    VALUE 'N'.             00273000
+           88  RATESCH-EOF                       VALUE 'Y'.             00274000
+           88  RATESCH-NOT-EOF                   VALUE 'N'.             00275000
+                                                                         00276000
+       01  WS-RPTFILE-STATUS        PIC X(02)    VALUE '00'.            00277000
+                                                                         00278000
+       01  WS-CHKPT-STATUS          PIC X(02)    VALUE '00'.            00278100
+       01  WS-CHKPT-EOF-SW          PIC X(01)    VALUE 'N'.             00278200
+           88  CHKPT-EOF                         VALUE 'Y'.             00278300
+           88  CHKPT-NOT-EOF                     VALUE 'N'.             00278400
+                                                                         00280000
+      ***************************************************************** 00278500
+      * CHECKPOINT / RESTART CONTROL FIELDS                             00278600
+      ***************************************************************** 00278700
+       01  WS-CKPT-INTERVAL         PIC 9(4)  COMP  VALUE 100.          00278800
+       01  WS-CKPT-COUNTER          PIC 9(4)  COMP  VALUE 0.            00278900
+       01  WS-RESTART-SW            PIC X(01)    VALUE 'N'.             00279000
+           88  RESTART-RUN                       VALUE 'Y'.             00279100
+           88  FRESH-RUN                         VALUE 'N'.             00279200
+       01  WS-RESTART-KEY           PIC X(06)    VALUE LOW-VALUES.      00279300
+                                                                         00279400
+       01  WS-EXCPRPT-STATUS        PIC X(02)    VALUE '00'.            00279500
+                                                                         00279600
+      ***************************************************************** 00279700
+      * INPUT VALIDATION FIELDS                                         00279800
+      ***************************************************************** 00279900
+       01  WS-VALID-SW              PIC X(01)    VALUE 'Y'.             00280100
+           88  CUST-VALID                        VALUE 'Y'.             00280200
+           88  CUST-INVALID                      VALUE 'N'.             00280300
+       01  WS-EXCP-REASON           PIC X(40)    VALUE SPACES.          00280400
+       01  WS-KWH-HIGH-MULTIPLE     PIC 9(2)     VALUE 3.               00280500
+                                                                         00280600
+       01  WS-VAREXCP-STATUS        PIC X(02)    VALUE '00'.            00280700
+                                                                         00280800
+      ***************************************************************** 00280900
+      * PRIOR-BILL VARIANCE CHECK FIELDS                                00281000
+      ***************************************************************** 00281100
+       01  WS-VARIANCE-PCT-LIMIT    PIC 9(3)V99  VALUE 25.00.           00281200
+       01  WS-BILL-DIFF             PIC S9(6)V99 VALUE 0.               00281300
+       01  WS-VARIANCE-BASE         PIC 9(6)V99  VALUE 0.                00281350
+       01  WS-VARIANCE-PCT          PIC S9(5)V99 VALUE 0.                00281400
+       01  WS-PREV-BILL-ED          PIC $$,$$$,$$9.99.                  00281500
+       01  WS-CURR-BILL-ED          PIC $$,$$$,$$9.99.                  00281600
+       01  WS-VARIANCE-PCT-ED       PIC ---9.99.                        00281650
+                                                                         00281700
+       01  WS-GLEXTR-STATUS         PIC X(02)    VALUE '00'.            00281800
+       01  WS-BILLING-PERIOD        PIC 9(06)    VALUE 0.               00281900
+                                                                         00282000
+       01  WS-AUDITLOG-STATUS       PIC X(02)    VALUE '00'.            00282100
+       01  WS-RUN-TIME-8            PIC 9(08)    VALUE 0.               00282200
+                                                                         00282210
+       01  WS-RTEWORK-STATUS        PIC X(02)    VALUE '00'.            00282220
+       01  WS-RTESRTD-STATUS        PIC X(02)    VALUE '00'.            00282230
+       01  WS-RTERPT-STATUS         PIC X(02)    VALUE '00'.            00282240
+       01  WS-RTESRTD-EOF-SW        PIC X(01)    VALUE 'N'.             00282250
+           88  RTESRTD-EOF                       VALUE 'Y'.             00282260
+           88  RTESRTD-NOT-EOF                   VALUE 'N'.             00282270
+                                                                         00282280
+      ***************************************************************** 00282290
+      * MID-CYCLE MOVE-IN/MOVE-OUT PRORATION FIELDS                     00282300
+      ***************************************************************** 00282310
+       01  WS-PERIOD-START-8        PIC 9(8)     VALUE 0.               00282320
+       01  WS-PERIOD-END-8          PIC 9(8)     VALUE 0.               00282330
+       01  WS-PERIOD-END-INT        PIC S9(9) COMP VALUE 0.             00282340
+       01  WS-NEXT-YYYY             PIC 9(4)     VALUE 0.               00282350
+       01  WS-NEXT-MM               PIC 9(2)     VALUE 0.               00282360
+       01  WS-NEXT-MONTH-1ST        PIC 9(8)     VALUE 0.               00282370
+       01  WS-EFF-START-8           PIC 9(8)     VALUE 0.               00282380
+       01  WS-EFF-END-8             PIC 9(8)     VALUE 0.               00282390
+       01  WS-DAYS-IN-PERIOD        PIC S9(5)    VALUE 0.               00282400
+       01  WS-DAYS-SERVED           PIC S9(5)    VALUE 0.               00282410
+       01  WS-PRORATE-PCT           PIC S9V9999  VALUE 1.0000.          00282420
+                                                                         00282430
+      ***************************************************************** 00282440
+      * ROUTE CONTROL-BREAK SUMMARY REPORT FIELDS                       00282450
+      ***************************************************************** 00282460
+       01  WS-RTE-CURR-ROUTE        PIC X(04)    VALUE SPACES.          00282470
+       01  WS-RTE-FIRST-SW          PIC X(01)    VALUE 'Y'.             00282480
+           88  WS-RTE-FIRST-REC                  VALUE 'Y'.             00282490
+           88  WS-RTE-NOT-FIRST-REC              VALUE 'N'.             00282495
+       01  WS-RTE-SUB-COUNT         PIC 9(5)     VALUE 0.               00282500
+       01  WS-RTE-SUB-KWH           PIC 9(8)     VALUE 0.               00282510
+       01  WS-RTE-SUB-BILL          PIC 9(8)V99  VALUE 0.               00282520
+       01  WS-RTE-PAGE-NO           PIC 9(4)  COMP  VALUE 0.            00282530
+       01  WS-RTE-PAGE-NO-ED        PIC ZZZ9.                           00282540
+       01  WS-RTE-SUB-COUNT-ED      PIC ZZZ,ZZ9.                        00282550
+       01  WS-RTE-SUB-KWH-ED        PIC Z,ZZZ,ZZZ,ZZ9.                  00282560
+       01  WS-RTE-SUB-MONEY-ED      PIC $$$,$$$,$$9.99.                 00282570
+      ***************************************************************** 00281000
+      * MONTH-END REPORT CONTROL FIELDS                                 00282000
+      ***************************************************************** 00283000
+       01  WS-RUN-DATE-8            PIC 9(8)     VALUE 0.               00284000
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-8.                       00285000
+           05  WS-RUN-YYYY          PIC 9(4).                           00286000
+           05  WS-RUN-MM            PIC 9(2).                           00287000
+           05  WS-RUN-DD            PIC 9(2).                           00288000
+       01  WS-RUN-DATE-ED           PIC X(10)    VALUE SPACES.          00289000
+       01  WS-PAGE-NO               PIC 9(4)  COMP  VALUE 0.            00289100
+       01  WS-PAGE-NO-ED            PIC ZZZ9.                           00289200
+       01  WS-LINE-CNT              PIC 9(4)  COMP  VALUE 0.            00289300
+       01  WS-LINES-PER-PAGE        PIC 9(4)  COMP  VALUE 20.           00289400
+                                                                         00289500
+      ***************************************************************** 00289600
+      * REPORT HEADING LINES                                            00289700
+      ***************************************************************** 00289800
+       01  WS-HDG-1.                                                    00289900
+           05  FILLER               PIC X(37)   VALUE SPACES.           00290100
+           05  FILLER               PIC X(29)                           00290200
+               VALUE 'UTIL2000 MONTHLY BILLING RUN'.                    00290300
+           05  FILLER               PIC X(14)   VALUE SPACES.           00290400
+                                                                         00290500
+       01  WS-HDG-2.                                                    00290600
+           05  FILLER               PIC X(06)   VALUE 'DATE: '.         00290700
+           05  HDG2-RUN-DATE        PIC X(10).                          00290800
+           05  FILLER               PIC X(54)   VALUE SPACES.           00290900
+           05  FILLER               PIC X(06)   VALUE 'PAGE '.          00291000
+           05  HDG2-PAGE-NO         PIC ZZZ9.                           00291100
+                                                                         00291200
+       01  WS-HDG-3                PIC X(80)                            00291300
+                               VALUE ALL '-'.                            00291400
+                                                                         00291500
+      ***************************************************************** 00291600
+      * RUN CONTROL TOTAL ACCUMULATORS                                  00291700
+      ***************************************************************** 00291800
+       01  WS-TOT-KWH               PIC 9(8)     VALUE 0.               00291900
+       01  WS-TOT-TIER1-CHG         PIC 9(7)V99  VALUE 0.               00292000
+       01  WS-TOT-TIER2-CHG         PIC 9(7)V99  VALUE 0.               00292100
+       01  WS-TOT-TIER3-CHG         PIC 9(7)V99  VALUE 0.               00292200
+       01  WS-TOT-SVC-FEE           PIC 9(7)V99  VALUE 0.               00292300
+       01  WS-TOT-BILL              PIC 9(8)V99  VALUE 0.               00292400
+       01  WS-TOT-CUST-COUNT        PIC 9(7)     VALUE 0.               00292500
+                                                                         00292600
+       01  WS-TOT-KWH-ED            PIC Z,ZZZ,ZZZ,ZZ9.                  00292700
+       01  WS-TOT-MONEY-ED          PIC $$$,$$$,$$9.99.                 00292800
+       01  WS-TOT-COUNT-ED          PIC ZZZ,ZZ9.                        00292900
+                                                                         00293000
+      ***************************************************************** 00290000
+      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00300000
+      ***************************************************************** 00310000
+       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00320000
+       01  WS-KWH-USED              PIC 9(5)    VALUE 0.                00330000
+       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00340000
+       01  WS-CUST-RATE-CLASS       PIC X(02)   VALUE SPACES.           00341000
+                                                                         00350000
+      ***************************************************************** 00360000
+      * WORK AREAS                                                      00370000
+      ***************************************************************** 00380000
+       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00390000
+       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00400000
+       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00410000
+                                                                         00420000
+       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00430000
+       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00440000
+       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00450000
+                                                                         00460000
+       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00470000
+       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00480000
+                                                                         00490000
+      ***************************************************************** 00500000
+      * EDITED FIELDS FOR DISPLAY                                       00510000
+      ***************************************************************** 00520000
+       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00530000
+       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00540000
+       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00550000
+                                                                         00560000
+      ***************************************************************** 00569000
+      * LINKAGE SECTION - THE JCL EXEC PARM TELLS US WHETHER THIS IS A  00569100
+      * FRESH RUN OR A RESTART FROM THE LAST CHECKPOINT.                00569200
+      ***************************************************************** 00569300
+       LINKAGE SECTION.                                                 00569400
+       01  LS-PARM-AREA.                                                00569500
+           05  LS-PARM-LEN              PIC S9(4) COMP.                 00569600
+           05  LS-PARM-DATA             PIC X(80).                      00569700
+                                                                         00569800
+      ***************************************************************** 00570000
+      * IT'S GO TIME!                                                   00580000
+      ***************************************************************** 00590000
+       PROCEDURE DIVISION USING LS-PARM-AREA.                           00600000
+                                                                         00610000
+      ***************************************************************** 00620000
+      * MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP       00630000
+      ***************************************************************** 00640000
+       000-MAIN.                                                        00650000
+           DISPLAY '*************************************'.             00660000
+           DISPLAY '*** UTIL2000 - ALL CUSTOMER BILLS ***'.             00670000
+           DISPLAY '*************************************'.             00680000
+           DISPLAY ' '.                                                 00690000
+                                                                         00700000
+           ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD.                     00701000
+           ACCEPT WS-RUN-TIME-8 FROM TIME.                              00701500
+           STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY               00702000
+               DELIMITED BY SIZE INTO WS-RUN-DATE-ED.                   00703000
+           COMPUTE WS-BILLING-PERIOD =                                  00703100
+               (WS-RUN-YYYY * 100) + WS-RUN-MM.                         00703200
+                                                                         00704000
+           PERFORM 050-CHECK-RESTART THRU 050-EXIT.                                   00704100
+           PERFORM 150-LOAD-RATES THRU 150-EXIT.                                      00705000
+           PERFORM 180-CALC-PERIOD-BOUNDS.                              00705100
+           PERFORM 500-LOAD-CUST THRU 500-EXIT.                                       00710000
+           PERFORM 700-ROUTE-SUMMARY THRU 700-EXIT.                                   00711100
+                                                                         00720000
+                                                                         00730000
+           STOP RUN.                                                    00740000
+                                                                         00750000
+      ***************************************************************** 00751000
+      * LOOK AT THE JCL EXEC PARM TO SEE WHETHER THIS IS A RESTART OF   00752000
+      * A PRIOR RUN. IF SO, READ THE CHECKPOINT FILE FOR THE LAST       00753000
+      * ACCOUNT PROCESSED AND THE RUN TOTALS AS OF THAT CHECKPOINT SO   00754000
+      * WE CAN PICK UP WHERE THE ABENDED RUN LEFT OFF.                  00755000
+      ***************************************************************** 00756000
+       050-CHECK-RESTART.                                               00757000
+           SET FRESH-RUN TO TRUE.                                       00758000
+           IF LS-PARM-LEN > 0                                           00759000
+               IF LS-PARM-DATA (1:7) = 'RESTART'                        00759100
+                   SET RESTART-RUN TO TRUE                              00759200
+               END-IF                                                   00759300
+           END-IF.                                                      00759400
+                                                                         00759500
+           IF NOT RESTART-RUN                                           00759600
+               GO TO 050-EXIT                                           00759700
+           END-IF.                                                      00759800
+                                                                         00759900
+           OPEN INPUT CHECKPOINT-FILE.                                  00760000
+           IF WS-CHKPT-STATUS NOT = '00'                                00760100
+               DISPLAY 'UTIL2000 - NO CHECKPOINT FOUND, STARTING FRESH' 00760200
+               SET FRESH-RUN TO TRUE                                    00760300
+               GO TO 050-EXIT                                           00760400
+           END-IF.                                                      00760500
+                                                                         00760600
+           PERFORM 060-READ-CHKPT-RTN.                                  00760700
+           PERFORM 070-KEEP-CHKPT UNTIL CHKPT-EOF.                      00760800
+           CLOSE CHECKPOINT-FILE.                                       00760900
+                                                                         00761000
+           DISPLAY 'UTIL2000 - RESTARTING AFTER ACCOUNT '                00761100
+               WS-RESTART-KEY.                                          00761150
+                                                                         00761200
+       050-EXIT.                                                        00761300
+           EXIT.                                                        00761400
+                                                                         00761500
+      ***************************************************************** 00761600
+      * REMEMBER THE MOST RECENT CHECKPOINT RECORD READ AND ITS TOTALS, 00761700
+      * THEN READ THE NEXT ONE. THE LAST RECORD ON THE FILE WINS.       00761800
+      ***************************************************************** 00761900
+       070-KEEP-CHKPT.                                                  00762000
+           MOVE CK-LAST-ACCT-NO     TO WS-RESTART-KEY.                  00762100
+           MOVE CK-CUST-COUNT       TO WS-TOT-CUST-COUNT.                00762200
+           MOVE CK-TOT-KWH          TO WS-TOT-KWH.                      00762300
+           MOVE CK-TOT-TIER1-CHG    TO WS-TOT-TIER1-CHG.                00762400
+           MOVE CK-TOT-TIER2-CHG    TO WS-TOT-TIER2-CHG.                00762500
+           MOVE CK-TOT-TIER3-CHG    TO WS-TOT-TIER3-CHG.                00762600
+           MOVE CK-TOT-SVC-FEE      TO WS-TOT-SVC-FEE.                  00762700
+           MOVE CK-TOT-BILL         TO WS-TOT-BILL.                     00762800
+           PERFORM 060-READ-CHKPT-RTN.                                  00762900
+                                                                         00763000
+      ***************************************************************** 00763100
+      * READ THE NEXT CHECKPOINT RECORD, SETTING THE EOF SWITCH WHEN    00763200
+      * THE FILE IS EXHAUSTED.                                          00763300
+      ***************************************************************** 00763400
+       060-READ-CHKPT-RTN.                                              00763500
+           READ CHECKPOINT-FILE                                         00763600
+               AT END                                                   00763700
+                   SET CHKPT-EOF TO TRUE                                00763800
+               NOT AT END                                               00763900
+                   SET CHKPT-NOT-EOF TO TRUE                            00764000
+           END-READ.                                                    00764100
+      ***************************************************************** 00711000
+      * LOAD THE RATE SCHEDULE TABLE ONE TIME AT STARTUP. EACH RECORD   00712000
+      * IS ONE RATE CLASS (RESIDENTIAL, COMMERCIAL, ETC) CARRYING ITS   00713000
+      * OWN TIER LIMITS AND PER-KWH RATES.                               00714000
+      ***************************************************************** 00715000
+       150-LOAD-RATES.                                                  00716000
+           OPEN INPUT RATE-SCHEDULE.                                    00717000
+           IF WS-RATESCH-STATUS NOT = '00'                              00718000
+               DISPLAY 'UTIL2000 - RATESCH OPEN FAILED, STATUS = '      00719000
+                   WS-RATESCH-STATUS                                    00719100
+               GO TO 150-EXIT                                           00719200
+           END-IF.                                                      00719300
+                                                                         00719400
+           PERFORM 160-READ-RATE-RTN.                                   00719500
+           PERFORM 170-STORE-RATE UNTIL RATESCH-EOF.                    00719600
+                                                                         00719700
+           CLOSE RATE-SCHEDULE.                                         00719800
+                                                                         00719900
+       150-EXIT.                                                        00719950
+           EXIT.                                                        00719960
+                                                                         00719970
+      ***************************************************************** 00719980
+      * ADD ONE RATE SCHEDULE RECORD TO THE IN-MEMORY TABLE, THEN READ  00719990
+      * THE NEXT ONE.                                                    00720100
+      ***************************************************************** 00720200
+       170-STORE-RATE.                                                  00720300
+           IF WS-RATE-TABLE-COUNT >= 20                                 00720310
+               DISPLAY 'UTIL2000 - RATE SCHEDULE HAS MORE THAN 20 '      00720320
+                   'CLASSES, IGNORING THE REST'                          00720330
+               SET RATESCH-EOF TO TRUE                                  00720340
+           ELSE                                                         00720350
+               ADD 1 TO WS-RATE-TABLE-COUNT                             00720400
+               SET WS-RATE-IDX TO WS-RATE-TABLE-COUNT                   00720500
+               MOVE RS-RATE-RECORD TO WS-RATE-TABLE (WS-RATE-IDX)       00720600
+               PERFORM 160-READ-RATE-RTN                                00720700
+           END-IF.                                                      00720750
+                                                                         00720800
+      ***************************************************************** 00720900
+      * READ THE NEXT RATE-SCHEDULE RECORD, SETTING THE EOF SWITCH      00721000
+      * WHEN THE FILE IS EXHAUSTED.                                      00721100
+      ***************************************************************** 00721200
+       160-READ-RATE-RTN.                                                00721300
+           READ RATE-SCHEDULE                                           00721400
+               AT END                                                   00721500
+                   SET RATESCH-EOF TO TRUE                              00721600
+               NOT AT END                                               00721700
+                   SET RATESCH-NOT-EOF TO TRUE                          00721800
+           END-READ.                                                    00721900
+                                                                         00722000
+      ***************************************************************** 00721950
+      * WORK OUT THE FIRST AND LAST CALENDAR DATE OF THE BILLING PERIOD  00721960
+      * (THE RUN MONTH) ONE TIME AT STARTUP SO 220-CALC-PRORATION CAN    00721970
+      * TELL HOW MANY DAYS OF THAT PERIOD EACH CUSTOMER WAS ON SERVICE.  00721980
+      ***************************************************************** 00721990
+       180-CALC-PERIOD-BOUNDS.                                          00722010
+           COMPUTE WS-PERIOD-START-8 =                                  00722020
+               (WS-RUN-YYYY * 10000) + (WS-RUN-MM * 100) + 1.           00722030
+                                                                         00722040
+           IF WS-RUN-MM = 12                                            00722050
+               MOVE WS-RUN-YYYY TO WS-NEXT-YYYY                         00722060
+               ADD 1 TO WS-NEXT-YYYY                                    00722070
+               MOVE 1 TO WS-NEXT-MM                                     00722080
+           ELSE                                                         00722090
+               MOVE WS-RUN-YYYY TO WS-NEXT-YYYY                         00722100
+               COMPUTE WS-NEXT-MM = WS-RUN-MM + 1                       00722110
+           END-IF.                                                      00722120
+                                                                         00722130
+           COMPUTE WS-NEXT-MONTH-1ST =                                  00722140
+               (WS-NEXT-YYYY * 10000) + (WS-NEXT-MM * 100) + 1.         00722150
+           COMPUTE WS-PERIOD-END-INT =                                  00722160
+               FUNCTION INTEGER-OF-DATE (WS-NEXT-MONTH-1ST) - 1.        00722170
+           MOVE FUNCTION DATE-OF-INTEGER (WS-PERIOD-END-INT)            00722180
+               TO WS-PERIOD-END-8.                                      00722190
+                                                                         00722200
+           COMPUTE WS-DAYS-IN-PERIOD =                                  00722210
+               FUNCTION INTEGER-OF-DATE (WS-PERIOD-END-8) -             00722220
+               FUNCTION INTEGER-OF-DATE (WS-PERIOD-START-8) + 1.        00722230
+                                                                         00722240
+      ***************************************************************** 00760000
+      * OPEN THE CUSTOMER MASTER AND BILL EVERY RECORD ON FILE,          00770000
+      * NOT JUST THE THREE THAT USED TO BE HARDCODED HERE.               00780000
+      ***************************************************************** 00780100
+       500-LOAD-CUST.                                                   00790000
+           OPEN I-O CUSTOMER-MASTER.                                    00790100
+           IF WS-CUSTMAS-STATUS NOT = '00'                              00790200
+               DISPLAY 'UTIL2000 - CUSTMAS OPEN FAILED, STATUS = '      00790300
+                   WS-CUSTMAS-STATUS                                    00790400
+               GO TO 500-EXIT                                           00790500
+           END-IF.                                                      00790600
+                                                                         00790700
+      * RPTFILE/EXCPRPT/VAREXCP ARE SYSOUT - EACH JOB RUN GETS A FRESH   00790705
+      * SPOOL DATASET REGARDLESS OF DISPOSITION, SO UNLIKE CHECKPOINT-  00790706
+      * FILE/AUDIT-LOG/GL-EXTRACT THERE IS NOTHING FOR OPEN EXTEND TO   00790707
+      * ACTUALLY EXTEND ON A RESTART. A RESTART THEREFORE PRINTS A      00790708
+      * FRESH REPORT/EXCEPTION LIST COVERING ONLY THE RESUMED PORTION   00790708100
+      * OF THE RUN - THE CHECKPOINT FILE REMAINS THE RECORD OF THE      00790708200
+      * CUMULATIVE TOTALS ACROSS THE WHOLE RUN.                         00790708300
+           OPEN OUTPUT REPORT-FILE.                                     00790716
+           IF WS-RPTFILE-STATUS NOT = '00'                              00790720
+               DISPLAY 'UTIL2000 - RPTFILE OPEN FAILED, STATUS = '      00790730
+                   WS-RPTFILE-STATUS                                    00790740
+               CLOSE CUSTOMER-MASTER                                    00790750
+               GO TO 500-EXIT                                           00790760
+           END-IF.                                                      00790770
+                                                                         00790780
+           OPEN OUTPUT EXCEPTION-REPORT.                                00790778
+           IF WS-EXCPRPT-STATUS NOT = '00'                              00790776
+               DISPLAY 'UTIL2000 - EXCPRPT OPEN FAILED, STATUS = '      00790777
+                   WS-EXCPRPT-STATUS                                    00790778
+               CLOSE CUSTOMER-MASTER REPORT-FILE                        00790779
+               GO TO 500-EXIT                                           00790779
+           END-IF.                                                      00790779
+                                                                         00790780
+           OPEN OUTPUT VARIANCE-EXCEPTION.                              00790780700
+           IF WS-VAREXCP-STATUS NOT = '00'                              00790782
+               DISPLAY 'UTIL2000 - VAREXCP OPEN FAILED, STATUS = '      00790783
+                   WS-VAREXCP-STATUS                                    00790784
+               CLOSE CUSTOMER-MASTER REPORT-FILE EXCEPTION-REPORT       00790785
+               GO TO 500-EXIT                                           00790786
+           END-IF.                                                      00790787
+                                                                         00790788
+           IF RESTART-RUN                                               00790787100
+               OPEN EXTEND GL-EXTRACT                                   00790787200
+               IF WS-GLEXTR-STATUS = '05' OR WS-GLEXTR-STATUS = '35'    00790787300
+                   OPEN OUTPUT GL-EXTRACT                               00790787400
+               END-IF                                                   00790787500
+           ELSE                                                         00790787600
+               OPEN OUTPUT GL-EXTRACT                                   00790787700
+           END-IF.                                                      00790787800
+           IF WS-GLEXTR-STATUS NOT = '00'                               00790788
+               DISPLAY 'UTIL2000 - GLEXTR OPEN FAILED, STATUS = '       00790788
+                   WS-GLEXTR-STATUS                                     00790788
+               CLOSE CUSTOMER-MASTER REPORT-FILE EXCEPTION-REPORT       00790788
+                   VARIANCE-EXCEPTION                                   00790788
+               GO TO 500-EXIT                                           00790788
+           END-IF.                                                      00790788
+           OPEN EXTEND AUDIT-LOG.                                       00790788
+           IF WS-AUDITLOG-STATUS = '05' OR WS-AUDITLOG-STATUS = '35'    00790788
+               OPEN OUTPUT AUDIT-LOG                                    00790788
+           END-IF.                                                      00790788
+           IF WS-AUDITLOG-STATUS NOT = '00'                             00790788
+               DISPLAY 'UTIL2000 - AUDITLOG OPEN FAILED, STATUS = '      00790788
+                   WS-AUDITLOG-STATUS                                    00790788
+               CLOSE CUSTOMER-MASTER REPORT-FILE EXCEPTION-REPORT       00790788
+                   VARIANCE-EXCEPTION GL-EXTRACT                        00790788
+               GO TO 500-EXIT                                           00790788
+           END-IF.                                                      00790788
+      * RTEWORK IS A &&-TEMP DATASET, DELETED AT JOB END EVEN ON AN      00790787950
+      * ABEND - THERE IS NOTHING FOR A LATER RESTART SUBMISSION TO       00790787960
+      * EXTEND, SO IT ALWAYS OPENS FRESH. 700-ROUTE-SUMMARY THEREFORE    00790787970
+      * PRODUCES ROUTE TOTALS FOR ONLY THE RESUMED PORTION OF THE RUN    00790787980
+      * ON A RESTART, THE SAME AS THE PRINTED REPORT AND EXCEPTION       00790787990
+      * LISTS ABOVE.                                                    00790787995
+           OPEN OUTPUT ROUTE-WORK-FILE.                                 00790788500
+           IF WS-RTEWORK-STATUS NOT = '00'                              00790788
+               DISPLAY 'UTIL2000 - RTEWORK OPEN FAILED, STATUS = '       00790788
+                   WS-RTEWORK-STATUS                                     00790788
+               CLOSE CUSTOMER-MASTER REPORT-FILE EXCEPTION-REPORT       00790788
+                   VARIANCE-EXCEPTION GL-EXTRACT AUDIT-LOG              00790788
+               GO TO 500-EXIT                                           00790788
+           END-IF.                                                      00790788
+           IF RESTART-RUN                                               00790781
+               OPEN EXTEND CHECKPOINT-FILE                              00790782
+               MOVE WS-RESTART-KEY TO CM-ACCT-NO                        00790783
+               START CUSTOMER-MASTER KEY GREATER THAN CM-ACCT-NO        00790783
+                   INVALID KEY                                          00790784
+                       SET CUSTMAS-EOF TO TRUE                          00790785
+               END-START                                                00790786
+           ELSE                                                         00790787
+               OPEN OUTPUT CHECKPOINT-FILE                              00790788
+           END-IF.                                                      00790789
+                                                                         00790790
+           PERFORM 420-WRITE-HEADERS.                                   00790790
+                                                                         00790700
+           IF NOT CUSTMAS-EOF                                           00790791
+               PERFORM 550-READ-CUST-RTN                                00790792
+           END-IF.                                                      00790793
+           PERFORM 560-PROCESS-CUST UNTIL CUSTMAS-EOF.                  00790900
+                                                                         00791000
+           PERFORM 900-WRITE-TOTALS.                                    00791050
+                                                                         00791060
+           CLOSE CUSTOMER-MASTER.                                       00791100
+           CLOSE REPORT-FILE.                                           00791110
+           CLOSE CHECKPOINT-FILE.                                       00791120
+           CLOSE EXCEPTION-REPORT.                                      00791130
+           CLOSE VARIANCE-EXCEPTION.                                    00791140
+           CLOSE GL-EXTRACT.                                            00791150
+           CLOSE AUDIT-LOG.                                             00791155
+           CLOSE ROUTE-WORK-FILE.                                       00791160
+                                                                         00791200
+       500-EXIT.                                                        00791300
+           EXIT.                                                        00791400
+                                                                         00792000
+      ***************************************************************** 00793000
+      * MOVE THE CURRENT CUSTOMER-MASTER RECORD INTO THE WORKING         00794000
+      * FIELDS AND RUN THE BILL, THEN READ THE NEXT RECORD.              00795000
+      ***************************************************************** 00796000
+       560-PROCESS-CUST.                                                00797000
+           MOVE CM-NAME        TO WS-CUST-NAME.                         00798000
+           MOVE CM-RATE-CLASS  TO WS-CUST-RATE-CLASS.                   00799150
+           PERFORM 250-VALIDATE-CUST.                                   00799160
+                                                                         00799170
+           IF CUST-VALID                                                00799180
+               MOVE CM-KWH-USED    TO WS-KWH-USED                       00799000
+               MOVE CM-SERVICE-FEE TO WS-SERVICE-FEE                    00799100
+               PERFORM 600-RUN-BILL                                     00799200
+           ELSE                                                         00799190
+               PERFORM 260-WRITE-EXCEPTION                              00799195
+           END-IF.                                                      00799196
+                                                                         00799197
+           PERFORM 570-TAKE-CHECKPOINT.                                 00799250
+           PERFORM 550-READ-CUST-RTN.                                   00799300
+                                                                         00799310
+      ***************************************************************** 00799320
+      * EDIT THE KWH READING AND SERVICE FEE ON THE CUSTOMER-MASTER     00799330
+      * RECORD BEFORE IT IS ALLOWED TO GO THROUGH BILLING. A BAD        00799340
+      * READING OR NON-NUMERIC FEE GETS KICKED OUT TO THE EXCEPTION     00799341
+      * REPORT INSTEAD OF PRODUCING A GARBAGE BILL.                     00799342
+      ***************************************************************** 00799343
+       250-VALIDATE-CUST.                                               00799344
+           SET CUST-VALID TO TRUE.                                      00799345
+           MOVE SPACES TO WS-EXCP-REASON.                                00799346
+                                                                         00799347
+           IF CM-KWH-USED NOT NUMERIC                                   00799348
+               SET CUST-INVALID TO TRUE                                 00799349
+               MOVE 'NON-NUMERIC KWH READING' TO WS-EXCP-REASON          00799350
+           ELSE                                                          00799351
+               IF CM-KWH-USED = 0                                        00799352
+                   SET CUST-INVALID TO TRUE                              00799353
+                   MOVE 'ZERO OR MISSING KWH READING' TO WS-EXCP-REASON  00799354
+               ELSE                                                      00799355
+                   IF CM-AVG-KWH NUMERIC AND CM-AVG-KWH > 0              00799356
+                       AND CM-KWH-USED >                                 00799357
+                           (CM-AVG-KWH * WS-KWH-HIGH-MULTIPLE)           00799358
+                       SET CUST-INVALID TO TRUE                          00799359
+                       MOVE 'KWH READING FAR ABOVE USAGE HISTORY'        00799360
+                           TO WS-EXCP-REASON                             00799361
+                   END-IF                                                00799362
+               END-IF                                                    00799363
+           END-IF.                                                       00799364
+                                                                         00799365
+           IF CM-SERVICE-FEE NOT NUMERIC                                 00799366
+               SET CUST-INVALID TO TRUE                                  00799367
+               MOVE 'NON-NUMERIC SERVICE FEE' TO WS-EXCP-REASON          00799368
+           END-IF.                                                       00799369
+                                                                         00799370
+      * A ZERO SERVICE DATE MEANS "NOT APPLICABLE" (SEE CUSTMAS.CPY) SO  00799369100
+      * ONLY A NON-ZERO VALUE IS CHECKED FOR A REAL, NUMERIC CALENDAR    00799369200
+      * DATE BEFORE 220-CALC-PRORATION HANDS IT TO A DATE INTRINSIC.     00799369300
+           IF CM-SVC-START-DATE NOT = 0                                 00799369400
+               AND (CM-SVC-START-DATE NOT NUMERIC                       00799369500
+               OR FUNCTION TEST-DATE-YYYYMMDD (CM-SVC-START-DATE)       00799369600
+                   NOT = 0)                                              00799369700
+               SET CUST-INVALID TO TRUE                                  00799369800
+               MOVE 'INVALID SERVICE START DATE' TO WS-EXCP-REASON      00799369900
+           END-IF.                                                       00799370000
+                                                                         00799370050
+           IF CM-SVC-END-DATE NOT = 0                                   00799370060
+               AND (CM-SVC-END-DATE NOT NUMERIC                         00799370070
+               OR FUNCTION TEST-DATE-YYYYMMDD (CM-SVC-END-DATE)         00799370080
+                   NOT = 0)                                              00799370090
+               SET CUST-INVALID TO TRUE                                  00799370095
+               MOVE 'INVALID SERVICE END DATE' TO WS-EXCP-REASON        00799370097
+           END-IF.                                                       00799370099
+                                                                         00799370099
+           SET WS-RATE-IDX TO 1.                                        00799370100
+           SEARCH WS-RATE-TABLE                                         00799370200
+               AT END                                                   00799370300
+                   SET CUST-INVALID TO TRUE                             00799370400
+                   MOVE 'UNKNOWN RATE CLASS' TO WS-EXCP-REASON          00799370500
+               WHEN WS-RT-CLASS (WS-RATE-IDX) = CM-RATE-CLASS           00799370600
+                   CONTINUE                                              00799370700
+           END-SEARCH.                                                  00799370800
+                                                                         00799370900
+      ***************************************************************** 00799371
+      * WRITE ONE LINE TO THE EXCEPTION REPORT FOR A REJECTED RECORD.   00799372
+      ***************************************************************** 00799373
+       260-WRITE-EXCEPTION.                                              00799374
+           MOVE SPACES TO EXCP-LINE.                                     00799375
+           STRING 'ACCT: ' CM-ACCT-NO                                    00799376
+               '  CUST: ' WS-CUST-NAME                                   00799377
+               '  REASON: ' WS-EXCP-REASON                               00799378
+               DELIMITED BY SIZE INTO EXCP-LINE.                         00799379
+           WRITE EXCP-LINE.                                              00799380
+                                                                         00799350
+      ***************************************************************** 00799360
+      * EVERY WS-CKPT-INTERVAL CUSTOMERS, DROP A CHECKPOINT RECORD      00799370
+      * CARRYING THE LAST ACCOUNT BILLED AND THE RUN TOTALS AS OF THAT  00799380
+      * POINT SO A RESTART DOES NOT HAVE TO REBILL FROM THE TOP.        00799390
+      ***************************************************************** 00799400
+       570-TAKE-CHECKPOINT.                                             00799410
+           ADD 1 TO WS-CKPT-COUNTER.                                    00799420
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL                       00799430
+               MOVE CM-ACCT-NO          TO CK-LAST-ACCT-NO              00799440
+               MOVE WS-TOT-CUST-COUNT   TO CK-CUST-COUNT                00799450
+               MOVE WS-TOT-KWH          TO CK-TOT-KWH                   00799460
+               MOVE WS-TOT-TIER1-CHG    TO CK-TOT-TIER1-CHG             00799470
+               MOVE WS-TOT-TIER2-CHG    TO CK-TOT-TIER2-CHG             00799480
+               MOVE WS-TOT-TIER3-CHG    TO CK-TOT-TIER3-CHG             00799490
+               MOVE WS-TOT-SVC-FEE      TO CK-TOT-SVC-FEE               00799500
+               MOVE WS-TOT-BILL         TO CK-TOT-BILL                  00799510
+               WRITE CK-CHECKPOINT-RECORD                               00799520
+               MOVE 0 TO WS-CKPT-COUNTER                                00799530
+           END-IF.                                                      00799540
+                                                                         00799400
+      ***************************************************************** 00799500
+      * READ THE NEXT CUSTOMER-MASTER RECORD, SETTING THE EOF SWITCH     00799600
+      * WHEN THE FILE IS EXHAUSTED.                                      00799700
+      ***************************************************************** 00799800
+       550-READ-CUST-RTN.                                                00799900
+           READ CUSTOMER-MASTER                                         00800000
+               AT END                                                   00800100
+                   SET CUSTMAS-EOF TO TRUE                              00800200
+               NOT AT END                                               00800300
+                   SET CUSTMAS-NOT-EOF TO TRUE                          00800400
+           END-READ.                                                    00800500
+                                                                         00835001
+      ***************************************************************** 00840000
+      * BILL ROUTINE                                                    00850000
+      ***************************************************************** 00860000
+       600-RUN-BILL.                                                    00870000
+           PERFORM 100-INITIALIZE.                                      00880000
+           PERFORM 210-FIND-RATE-CLASS.                                 00885000
+           PERFORM 220-CALC-PRORATION THRU 220-EXIT.                                  00886000
+           PERFORM 200-CALC-TIERS.                                      00890000
+           PERFORM 300-CALC-CHARGES.                                    00900000
+           PERFORM 350-CHECK-VARIANCE THRU 350-EXIT.                                  00901000
+           PERFORM 360-UPDATE-PREV-BILL.                                00902000
+           PERFORM 400-PRINT-RESULTS.                                   00910000
+           PERFORM 450-ACCUM-TOTALS.                                    00915000
+           PERFORM 480-WRITE-GL-EXTRACT.                                00916000
+           PERFORM 490-WRITE-AUDIT.                                     00916050
+           PERFORM 495-WRITE-ROUTE-WORK.                                00916060
+                                                                         00930000
+      ***************************************************************** 00916100
+      * WRITE ONE GL INTERFACE RECORD FOR THIS CUSTOMER'S BILL SO       00916200
+      * REVENUE RECOGNITION DOES NOT DEPEND ON RETYPING NUMBERS OFF     00916300
+      * A PRINTOUT.                                                     00916400
+      ***************************************************************** 00916500
+       480-WRITE-GL-EXTRACT.                                            00916600
+           MOVE CM-ACCT-NO         TO GL-ACCT-NO.                       00916700
+           MOVE WS-BILLING-PERIOD  TO GL-BILLING-PERIOD.                00916800
+           MOVE WS-TIER1-CHARGE    TO GL-TIER1-REVENUE.                 00916900
+           MOVE WS-TIER2-CHARGE    TO GL-TIER2-REVENUE.                 00917000
+           MOVE WS-TIER3-CHARGE    TO GL-TIER3-REVENUE.                 00917100
+           MOVE WS-SERVICE-FEE     TO GL-SERVICE-FEE.                   00917200
+           MOVE WS-TOTAL-BILL      TO GL-TOTAL-BILL.                    00917300
+           WRITE GL-EXTRACT-RECORD.                                     00917400
+      ***************************************************************** 00917500
+      * APPEND ONE AUDIT RECORD PER BILL CALCULATION SO A DISPUTED       00917600
+      * BILL CAN BE RECONSTRUCTED FROM THE TIER SPLIT AND CHARGES THAT   00917700
+      * PRODUCED IT WITHOUT RERUNNING THE PROGRAM.                       00917800
+      ***************************************************************** 00917900
+       490-WRITE-AUDIT.                                                 00918000
+           MOVE CM-ACCT-NO         TO AUD-ACCT-NO.                      00918100
+           MOVE WS-RUN-DATE-8      TO AUD-RUN-DATE.                     00918200
+           MOVE WS-RUN-TIME-8      TO AUD-RUN-TIME.                     00918300
+           MOVE WS-TIER1-KWH       TO AUD-TIER1-KWH.                    00918400
+           MOVE WS-TIER2-KWH       TO AUD-TIER2-KWH.                    00918500
+           MOVE WS-TIER3-KWH       TO AUD-TIER3-KWH.                    00918600
+           MOVE WS-TIER1-CHARGE    TO AUD-TIER1-CHARGE.                 00918700
+           MOVE WS-TIER2-CHARGE    TO AUD-TIER2-CHARGE.                 00918800
+           MOVE WS-TIER3-CHARGE    TO AUD-TIER3-CHARGE.                 00918900
+           MOVE WS-SERVICE-FEE     TO AUD-SERVICE-FEE.                  00919000
+           MOVE WS-TOTAL-BILL      TO AUD-TOTAL-BILL.                   00919100
+           WRITE AUD-AUDIT-RECORD.                                      00919200
+      ***************************************************************** 00919300
+      * WRITE ONE ROUTE-SUMMARY WORK RECORD FOR THIS CUSTOMER'S BILL.    00919400
+      * THE BILLING LOOP ITSELF STAYS IN CM-ACCT-NO ORDER (SO CHECKPOINT 00919500
+      * RESTART KEEPS WORKING); THIS WORK FILE IS SORTED BY ROUTE AFTER  00919600
+      * THE RUN COMPLETES SO OPERATIONS CAN GET A BY-ROUTE VIEW.         00919700
+      ***************************************************************** 00919800
+       495-WRITE-ROUTE-WORK.                                            00919900
+           MOVE CM-ROUTE-CODE      TO RW-ROUTE-CODE.                    00920000
+           MOVE CM-ACCT-NO         TO RW-ACCT-NO.                       00920100
+           MOVE WS-CUST-NAME       TO RW-CUST-NAME.                     00920200
+           MOVE WS-KWH-USED        TO RW-KWH-USED.                      00920300
+           MOVE WS-TIER1-CHARGE    TO RW-TIER1-CHARGE.                  00920400
+           MOVE WS-TIER2-CHARGE    TO RW-TIER2-CHARGE.                  00920500
+           MOVE WS-TIER3-CHARGE    TO RW-TIER3-CHARGE.                  00920600
+           MOVE WS-SERVICE-FEE     TO RW-SERVICE-FEE.                   00920700
+           MOVE WS-TOTAL-BILL      TO RW-TOTAL-BILL.                    00920800
+           WRITE RW-ROUTE-RECORD.                                       00920900
+      ***************************************************************** 00930100
+      * COMPARE THIS BILL TO THE CUSTOMER'S PRIOR CYCLE TOTAL. IF IT    00930200
+      * SWINGS MORE THAN WS-VARIANCE-PCT-LIMIT PERCENT IN EITHER        00930300
+      * DIRECTION, FLAG IT FOR MANUAL REVIEW INSTEAD OF JUST MAILING    00930400
+      * WHATEVER FELL OUT OF 300-CALC-CHARGES. A ZERO PRIOR BILL MEANS  00930500
+      * THERE IS NOTHING TO COMPARE AGAINST (E.G. A NEW ACCOUNT).       00930600
+      ***************************************************************** 00930700
+       350-CHECK-VARIANCE.                                              00930800
+           IF CM-PREV-BILL-TOTAL = 0                                    00930900
+               GO TO 350-EXIT                                           00931000
+           END-IF.                                                      00931100
+                                                                         00931200
+      * SCALE THE PRIOR BILL BY THIS BILL'S PRORATION FACTOR BEFORE      00931210
+      * COMPARING, OR EVERY MID-CYCLE MOVE-IN/MOVE-OUT WOULD SHOW UP     00931220
+      * AS A FALSE VARIANCE AGAINST A FULL-PERIOD PRIOR BILL.            00931230
+           COMPUTE WS-VARIANCE-BASE ROUNDED =                            00931240
+               CM-PREV-BILL-TOTAL * WS-PRORATE-PCT.                      00931250
+                                                                         00931260
+           IF WS-VARIANCE-BASE = 0                                      00931270
+               GO TO 350-EXIT                                           00931280
+           END-IF.                                                      00931290
+                                                                         00931295
+           COMPUTE WS-BILL-DIFF = WS-TOTAL-BILL - WS-VARIANCE-BASE.      00931300
+           COMPUTE WS-VARIANCE-PCT ROUNDED =                             00931400
+               (WS-BILL-DIFF / WS-VARIANCE-BASE) * 100.                  00931500
+                                                                         00931600
+           IF WS-VARIANCE-PCT > WS-VARIANCE-PCT-LIMIT                    00931700
+               OR WS-VARIANCE-PCT < (0 - WS-VARIANCE-PCT-LIMIT)          00931800
+               PERFORM 370-WRITE-VARIANCE                                00931900
+           END-IF.                                                       00932000
+                                                                          00932100
+       350-EXIT.                                                         00932200
+           EXIT.                                                         00932300
+                                                                          00932400
+      ***************************************************************** 00932500
+      * WRITE ONE LINE TO THE VARIANCE EXCEPTION LIST FOR MANUAL        00932600
+      * REVIEW BEFORE THIS BILL GOES OUT.                               00932700
+      ***************************************************************** 00932800
+       370-WRITE-VARIANCE.                                               00932900
+           MOVE CM-PREV-BILL-TOTAL TO WS-PREV-BILL-ED.                   00933000
+           MOVE WS-TOTAL-BILL      TO WS-CURR-BILL-ED.                   00933100
+           MOVE WS-VARIANCE-PCT    TO WS-VARIANCE-PCT-ED.                00933150
+           MOVE SPACES TO VAREXCP-LINE.                                  00933200
+           STRING 'ACCT: ' CM-ACCT-NO                                    00933300
+               '  CUST: ' WS-CUST-NAME                                   00933400
+               '  PRIOR: ' WS-PREV-BILL-ED                               00933500
+               '  CURRENT: ' WS-CURR-BILL-ED                             00933600
+               '  VARIANCE PCT: ' WS-VARIANCE-PCT-ED                     00933700
+               DELIMITED BY SIZE INTO VAREXCP-LINE.                      00933800
+           WRITE VAREXCP-LINE.                                           00933900
+                                                                          00934000
+      ***************************************************************** 00934100
+      * CARRY THIS BILL FORWARD AS THE CUSTOMER'S PRIOR-CYCLE TOTAL SO  00934200
+      * NEXT MONTH'S RUN HAS SOMETHING TO COMPARE AGAINST.              00934300
+      ***************************************************************** 00934400
+       360-UPDATE-PREV-BILL.                                             00934500
+           MOVE WS-TOTAL-BILL TO CM-PREV-BILL-TOTAL.                     00934600
+           REWRITE CM-CUSTOMER-RECORD                                    00934700
+               INVALID KEY                                               00934800
+                   DISPLAY 'UTIL2000 - REWRITE FAILED FOR ACCT '         00934900
+                       CM-ACCT-NO                                        00935000
+           END-REWRITE.                                                 00935100
+      ***************************************************************** 00940000
+      * Zero tier kWh, charges, subtotal, total                         00950000
+      ***************************************************************** 00960000
+       100-INITIALIZE.                                                  00970000
+           MOVE 0 TO WS-TIER1-KWH                                       00980000
+                    WS-TIER2-KWH                                        00990000
+                    WS-TIER3-KWH                                        01000000
+                    WS-TIER1-CHARGE                                     01010000
+                    WS-TIER2-CHARGE                                     01020000
+                    WS-TIER3-CHARGE                                     01030000
+                    WS-SUBTOTAL                                         01040000
+                    WS-TOTAL-BILL.                                      01050000
+                                                                         01060000
+      ***************************************************************** 01070000
+      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              01080000
+      * based on WS-KWH-USED                                            01090000
+      *                                                                 01100000
+      * These are the per-kWh rates:                                    01110000
+      * - Tier 1: first 500 kWh at $0.12/kWh                            01120000
+      * - Tier 2: next 500 kWh (kWh 501-1000) at $0.15/kWh              01130000
+      * - Tier 3: any kWh above 1000 at $0.18/kWh                       01140000
+      ***************************************************************** 01141000
+      * LOOK UP THE CUSTOMER'S RATE CLASS IN THE RATE TABLE LOADED BY   01142000
+      * 150-LOAD-RATES AND RESOLVE THE TIER LIMITS/RATES TO USE FOR     01143000
+      * THIS BILL. UNKNOWN CLASSES FALL BACK TO TABLE ENTRY 1.          01144000
+      ***************************************************************** 01145000
+       210-FIND-RATE-CLASS.                                             01146000
+           SET WS-RATE-IDX TO 1.                                        01147000
+           SEARCH WS-RATE-TABLE                                         01148000
+               AT END                                                   01148100
+                   DISPLAY 'UTIL2000 - UNKNOWN RATE CLASS '              01148200
+                       WS-CUST-RATE-CLASS ' - USING TABLE ENTRY 1'       01148300
+                   SET WS-RATE-IDX TO 1                                  01148400
+               WHEN WS-RT-CLASS (WS-RATE-IDX) = WS-CUST-RATE-CLASS      01148500
+                   CONTINUE                                              01148600
+           END-SEARCH.                                                  01148700
+                                                                         01148800
+           MOVE WS-RT-LIMIT (WS-RATE-IDX 1) TO WS-TIER1-LIMIT.          01148900
+           MOVE WS-RT-LIMIT (WS-RATE-IDX 2) TO WS-TIER2-LIMIT.          01149000
+           MOVE WS-RT-RATE  (WS-RATE-IDX 1) TO WS-RATE-TIER1.           01149100
+           MOVE WS-RT-RATE  (WS-RATE-IDX 2) TO WS-RATE-TIER2.           01149200
+           MOVE WS-RT-RATE  (WS-RATE-IDX 3) TO WS-RATE-TIER3.           01149300
+                                                                         01149400
+      ***************************************************************** 01149410
+      * PRORATE THE TIER LIMITS AND SERVICE FEE FOR CUSTOMERS WHO DID    01149420
+      * NOT HAVE THE CUSTOMER ON SERVICE FOR THE WHOLE BILLING PERIOD    01149430
+      * (A MID-CYCLE MOVE-IN OR MOVE-OUT). A CUSTOMER ON SERVICE FOR     01149440
+      * THE FULL PERIOD IS LEFT ALONE SO ROUNDING DOES NOT NIBBLE AT     01149450
+      * THE COMMON CASE.                                                 01149460
+      ***************************************************************** 01149470
+       220-CALC-PRORATION.                                              01149480
+           MOVE WS-PERIOD-START-8 TO WS-EFF-START-8.                    01149490
+           IF CM-SVC-START-DATE > 0                                     01149500
+               AND CM-SVC-START-DATE > WS-PERIOD-START-8                01149510
+               MOVE CM-SVC-START-DATE TO WS-EFF-START-8                 01149520
+           END-IF.                                                      01149530
+                                                                         01149540
+           MOVE WS-PERIOD-END-8 TO WS-EFF-END-8.                        01149550
+           IF CM-SVC-END-DATE > 0                                       01149560
+               AND CM-SVC-END-DATE < WS-PERIOD-END-8                    01149570
+               MOVE CM-SVC-END-DATE TO WS-EFF-END-8                     01149580
+           END-IF.                                                      01149590
+                                                                         01149600
+           IF WS-EFF-START-8 <= WS-PERIOD-START-8                       01149610
+               AND WS-EFF-END-8 >= WS-PERIOD-END-8                      01149620
+               MOVE 1.0000 TO WS-PRORATE-PCT                            01149630
+               GO TO 220-EXIT                                           01149640
+           END-IF.                                                      01149650
+                                                                         01149660
+      * NO OVERLAP AT ALL BETWEEN THE SERVICE WINDOW AND THE BILLING     01149670
+      * PERIOD (E.G. A MOVE-IN DATE AFTER A MOVE-OUT DATE) MEANS THE     01149671
+      * CUSTOMER OWES NOTHING FOR THIS PERIOD, NOT A FULL BILL.          01149672
+           IF WS-EFF-START-8 > WS-EFF-END-8                             01149680
+               MOVE 0 TO WS-PRORATE-PCT                                 01149690
+               MOVE 0 TO WS-TIER1-LIMIT WS-TIER2-LIMIT WS-SERVICE-FEE    01149695
+               MOVE 0 TO WS-KWH-USED                                    01149696
+               GO TO 220-EXIT                                           01149700
+           END-IF.                                                      01149710
+                                                                         01149710
+           COMPUTE WS-DAYS-SERVED =                                     01149720
+               FUNCTION INTEGER-OF-DATE (WS-EFF-END-8) -                01149730
+               FUNCTION INTEGER-OF-DATE (WS-EFF-START-8) + 1.           01149740
+                                                                         01149750
+           COMPUTE WS-PRORATE-PCT ROUNDED =                             01149760
+               WS-DAYS-SERVED / WS-DAYS-IN-PERIOD.                      01149770
+                                                                         01149780
+           COMPUTE WS-TIER1-LIMIT ROUNDED =                             01149790
+               WS-TIER1-LIMIT * WS-PRORATE-PCT.                         01149800
+           COMPUTE WS-TIER2-LIMIT ROUNDED =                             01149810
+               WS-TIER2-LIMIT * WS-PRORATE-PCT.                         01149820
+           COMPUTE WS-SERVICE-FEE ROUNDED =                             01149830
+               WS-SERVICE-FEE * WS-PRORATE-PCT.                         01149840
+                                                                         01149850
+       220-EXIT.                                                        01149860
+           EXIT.                                                        01149870
+                                                                         01149880
+      ***************************************************************** 01150000
+       200-CALC-TIERS.                                                  01160000
+           *> If amount used is less than 500 kWh, all goes in tier 1   01170000
+           IF WS-KWH-USED <= WS-TIER1-LIMIT                             01180000
+               MOVE WS-KWH-USED TO WS-TIER1-KWH                         01190000
+               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      01200000
+           ELSE                                                         01210000
+               MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      01220000
+                                                                         01230000
+               *> If amount used is between 501 and 1000 kWh,           01240000
+               *> tier 1 is full, remainder goes in tier 2              01250000
+               IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      01260000
+                   COMPUTE WS-TIER2-KWH =                               01270000
+                       WS-KWH-USED - WS-TIER1-LIMIT                     01280000
+                   MOVE 0 TO WS-TIER3-KWH                               01290000
+                                                                         01300000
+               *> If amount used is between 1001 and above,             01310000
+               *> tier 1 and tier 2 are full, remainder goes in tier 3  01320000
+               ELSE                                                     01330000
+                   MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  01340000
+                   COMPUTE WS-TIER3-KWH =                               01350000
+                       WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    01360000
+               END-IF                                                   01370000
+           END-IF.                                                      01380000
+                                                                         01390000
+      ***************************************************************** 01400000
+      * COMPUTE charges using ROUNDED and compute totals.               01410000
+      ***************************************************************** 01420000
+       300-CALC-CHARGES.                                                01430000
+           COMPUTE WS-TIER1-CHARGE ROUNDED =                            01440000
+               WS-TIER1-KWH * WS-RATE-TIER1.                            01450000
+           COMPUTE WS-TIER2-CHARGE ROUNDED =                            01460005
+               WS-TIER2-KWH * WS-RATE-TIER2.                            01461005
+           COMPUTE WS-TIER3-CHARGE ROUNDED =                            01462005
+               WS-TIER3-KWH * WS-RATE-TIER3;                            01463005
+                                                                         01464005
+           COMPUTE WS-SUBTOTAL =                                        01470005
+               WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE;     01480005
+           COMPUTE WS-TOTAL-BILL =                                      01490000
+               WS-SUBTOTAL + WS-SERVICE-FEE.                            01500000
+                                                                         01510000
+      ***************************************************************** 01520000
+      * Print one customer's bill block to the report file, breaking   01530000
+      * to a new page first if the block will not fit on this one.     01531000
+      ***************************************************************** 01540000
+       400-PRINT-RESULTS.                                               01550000
+           IF (WS-LINE-CNT + 11) > WS-LINES-PER-PAGE                    01551000
+               PERFORM 420-WRITE-HEADERS                                01552000
+           END-IF.                                                      01553000
+                                                                         01554000
+           MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          01560000
+                                                                         01570000
+           MOVE SPACES TO RPT-LINE.                                     01571000
+           WRITE RPT-LINE.                                              01572000
+           MOVE SPACES TO RPT-LINE.                                     01573000
+           STRING 'CUSTOMER: ' WS-CUST-NAME                             01574000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01575000
+           WRITE RPT-LINE.                                              01576000
+           MOVE ALL '-' TO RPT-LINE.                                    01577000
+           WRITE RPT-LINE.                                              01578000
+                                                                         01579000
+           MOVE SPACES TO RPT-LINE.                                     01580000
+           STRING 'KWH USED       : ' WS-KWH-USED-ED                    01581000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01582000
+           WRITE RPT-LINE.                                              01583000
+                                                                         01620000
+           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          01630000
+           MOVE SPACES TO RPT-LINE.                                     01631000
+           STRING 'SERVICE FEE    : ' WS-MONEY-ED                       01632000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01633000
+           WRITE RPT-LINE.                                              01634000
+                                                                         01650000
+           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         01660000
+           MOVE SPACES TO RPT-LINE.                                     01661000
+           STRING 'TIER 1 CHARGE  : ' WS-MONEY-ED                       01662000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01663000
+           WRITE RPT-LINE.                                              01664000
+                                                                         01680000
+           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         01690000
+           MOVE SPACES TO RPT-LINE.                                     01691000
+           STRING 'TIER 2 CHARGE  : ' WS-MONEY-ED                       01692000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01693000
+           WRITE RPT-LINE.                                              01694000
+                                                                         01710000
+           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         01720000
+           MOVE SPACES TO RPT-LINE.                                     01721000
+           STRING 'TIER 3 CHARGE  : ' WS-MONEY-ED                       01722000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01723000
+           WRITE RPT-LINE.                                              01724000
+                                                                         01740000
+           MOVE ALL '-' TO RPT-LINE.                                    01741000
+           WRITE RPT-LINE.                                              01742000
+           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          01750000
+           MOVE SPACES TO RPT-LINE.                                     01751000
+           STRING 'TOTAL BILL     : ' WS-MONEY-ED2                      01752000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01753000
+           WRITE RPT-LINE.                                              01754000
+           MOVE ALL '-' TO RPT-LINE.                                    01755000
+           WRITE RPT-LINE.                                              01756000
+                                                                         01757000
+           ADD 11 TO WS-LINE-CNT.                                       01758000
+                                                                         01759000
+      ***************************************************************** 01759100
+      * ADD THIS CUSTOMER'S BILL INTO THE RUN CONTROL TOTALS.           01759200
+      ***************************************************************** 01759300
+       450-ACCUM-TOTALS.                                                01759400
+           ADD WS-KWH-USED      TO WS-TOT-KWH.                          01759500
+           ADD WS-TIER1-CHARGE  TO WS-TOT-TIER1-CHG.                    01759600
+           ADD WS-TIER2-CHARGE  TO WS-TOT-TIER2-CHG.                    01759700
+           ADD WS-TIER3-CHARGE  TO WS-TOT-TIER3-CHG.                    01759800
+           ADD WS-SERVICE-FEE   TO WS-TOT-SVC-FEE.                      01759900
+           ADD WS-TOTAL-BILL    TO WS-TOT-BILL.                         01759950
+           ADD 1                TO WS-TOT-CUST-COUNT.                   01759960
+                                                                         01759970
+      ***************************************************************** 01759980
+      * WRITE THE THREE-LINE REPORT HEADING AND START A NEW PAGE.       01759990
+      ***************************************************************** 01760100
+       420-WRITE-HEADERS.                                               01760200
+           ADD 1 TO WS-PAGE-NO.                                         01760300
+           MOVE WS-PAGE-NO      TO HDG2-PAGE-NO.                        01760400
+           MOVE WS-RUN-DATE-ED  TO HDG2-RUN-DATE.                       01760500
+                                                                         01760600
+           IF WS-PAGE-NO > 1                                            01760700
+               MOVE SPACES TO RPT-LINE                                  01760800
+               WRITE RPT-LINE AFTER ADVANCING PAGE                      01760900
+           END-IF.                                                      01761000
+                                                                         01761100
+           WRITE RPT-LINE FROM WS-HDG-1.                                01761200
+           WRITE RPT-LINE FROM WS-HDG-2.                                01761300
+           WRITE RPT-LINE FROM WS-HDG-3.                                01761400
+                                                                         01761500
+           MOVE 3 TO WS-LINE-CNT.                                       01761600
+                                                                         01761700
+      ***************************************************************** 01761800
+      * WRITE THE RUN CONTROL TOTALS AT THE END OF THE REPORT.          01761900
+      ***************************************************************** 01762000
+       900-WRITE-TOTALS.                                                01762100
+           MOVE SPACES TO RPT-LINE.                                     01762200
+           WRITE RPT-LINE.                                              01762300
+           MOVE ALL '=' TO RPT-LINE.                                    01762400
+           WRITE RPT-LINE.                                              01762500
+                                                                         01762600
+           MOVE SPACES TO RPT-LINE.                                     01762700
+           STRING 'RUN CONTROL TOTALS' DELIMITED BY SIZE                01762800
+               INTO RPT-LINE.                                           01762900
+           WRITE RPT-LINE.                                              01763000
+                                                                         01763100
+           MOVE WS-TOT-CUST-COUNT TO WS-TOT-COUNT-ED.                   01763200
+           MOVE SPACES TO RPT-LINE.                                     01763300
+           STRING 'CUSTOMERS BILLED   : ' WS-TOT-COUNT-ED                01763400
+               DELIMITED BY SIZE INTO RPT-LINE.                         01763500
+           WRITE RPT-LINE.                                              01763600
+                                                                         01763700
+           MOVE WS-TOT-KWH TO WS-TOT-KWH-ED.                            01763800
+           MOVE SPACES TO RPT-LINE.                                     01763900
+           STRING 'TOTAL KWH BILLED   : ' WS-TOT-KWH-ED                 01764000
+               DELIMITED BY SIZE INTO RPT-LINE.                         01764100
+           WRITE RPT-LINE.                                              01764200
+                                                                         01764300
+           MOVE WS-TOT-TIER1-CHG TO WS-TOT-MONEY-ED.                    01764400
+           MOVE SPACES TO RPT-LINE.                                     01764500
+           STRING 'TOTAL TIER 1 CHARGE: ' WS-TOT-MONEY-ED               01764600
+               DELIMITED BY SIZE INTO RPT-LINE.                         01764700
+           WRITE RPT-LINE.                                              01764800
+                                                                         01764900
+           MOVE WS-TOT-TIER2-CHG TO WS-TOT-MONEY-ED.                    01765000
+           MOVE SPACES TO RPT-LINE.                                     01765100
+           STRING 'TOTAL TIER 2 CHARGE: ' WS-TOT-MONEY-ED               01765200
+               DELIMITED BY SIZE INTO RPT-LINE.                         01765300
+           WRITE RPT-LINE.                                              01765400
+                                                                         01765500
+           MOVE WS-TOT-TIER3-CHG TO WS-TOT-MONEY-ED.                    01765600
+           MOVE SPACES TO RPT-LINE.                                     01765700
+           STRING 'TOTAL TIER 3 CHARGE: ' WS-TOT-MONEY-ED               01765800
+               DELIMITED BY SIZE INTO RPT-LINE.                         01765900
+           WRITE RPT-LINE.                                              01766000
+                                                                         01766100
+           MOVE WS-TOT-SVC-FEE TO WS-TOT-MONEY-ED.                      01766200
+           MOVE SPACES TO RPT-LINE.                                     01766300
+           STRING 'TOTAL SERVICE FEES : ' WS-TOT-MONEY-ED               01766400
+               DELIMITED BY SIZE INTO RPT-LINE.                         01766500
+           WRITE RPT-LINE.                                              01766600
+                                                                         01766700
+           MOVE ALL '-' TO RPT-LINE.                                    01766800
+           WRITE RPT-LINE.                                              01766900
+           MOVE WS-TOT-BILL TO WS-TOT-MONEY-ED.                         01767000
+           MOVE SPACES TO RPT-LINE.                                     01767100
+           STRING 'TOTAL DOLLARS BILLED: ' WS-TOT-MONEY-ED              01767200
+               DELIMITED BY SIZE INTO RPT-LINE.                         01767300
+           WRITE RPT-LINE.                                              01767400
+           MOVE ALL '=' TO RPT-LINE.                                    01767500
+           WRITE RPT-LINE.                                              01767600
+
+      ***************************************************************** 01767700
+      * SORT THE ROUTE-WORK FILE WRITTEN DURING THE BILLING RUN BY       01767800
+      * ROUTE/ACCOUNT AND WALK THE SORTED FILE PRODUCING A CONTROL-      01767900
+      * BROKEN SUMMARY REPORT - KWH AND DOLLARS BILLED PER ROUTE, WITH   01768000
+      * A PAGE BREAK BETWEEN ROUTES - SO OPERATIONS CAN SPOT A ROUTE     01768100
+      * WITH RUNAWAY USAGE WITHOUT READING EVERY CUSTOMER LINE.          01768200
+      ***************************************************************** 01768300
+       700-ROUTE-SUMMARY.                                               01768400
+           SORT ROUTE-SORT-FILE                                         01768500
+               ON ASCENDING KEY SR-ROUTE-CODE SR-ACCT-NO                01768600
+               USING ROUTE-WORK-FILE                                    01768700
+               GIVING ROUTE-SORTED-FILE.                                01768800
+           IF SORT-RETURN NOT = 0                                       01768900
+               DISPLAY 'UTIL2000 - ROUTE SORT FAILED, RETURN CODE = '   01769000
+                   SORT-RETURN                                          01769100
+               GO TO 700-EXIT                                           01769200
+           END-IF.                                                      01769300
+                                                                         01769400
+           OPEN INPUT ROUTE-SORTED-FILE.                                01769500
+           IF WS-RTESRTD-STATUS NOT = '00'                              01769600
+               DISPLAY 'UTIL2000 - RTESRTD OPEN FAILED, STATUS = '      01769700
+                   WS-RTESRTD-STATUS                                    01769800
+               GO TO 700-EXIT                                           01769900
+           END-IF.                                                      01770000
+                                                                         01770100
+           OPEN OUTPUT ROUTE-SUMMARY-RPT.                               01770200
+           IF WS-RTERPT-STATUS NOT = '00'                               01770300
+               DISPLAY 'UTIL2000 - RTERPT OPEN FAILED, STATUS = '       01770400
+                   WS-RTERPT-STATUS                                     01770500
+               CLOSE ROUTE-SORTED-FILE                                  01770600
+               GO TO 700-EXIT                                           01770700
+           END-IF.                                                      01770800
+                                                                         01770900
+           SET WS-RTE-FIRST-REC TO TRUE.                                01771000
+           PERFORM 710-READ-RTE-RTN.                                    01771100
+           PERFORM 720-PROCESS-RTE UNTIL RTESRTD-EOF.                   01771200
+                                                                         01771300
+           IF NOT WS-RTE-FIRST-REC                                      01771400
+               PERFORM 730-WRITE-RTE-BREAK                              01771500
+           END-IF.                                                      01771600
+                                                                         01771700
+           CLOSE ROUTE-SORTED-FILE.                                     01771800
+           CLOSE ROUTE-SUMMARY-RPT.                                     01771900
+                                                                         01772000
+       700-EXIT.                                                        01772100
+           EXIT.                                                        01772200
+                                                                         01772300
+      ***************************************************************** 01772400
+      * READ THE NEXT ROUTE-SORTED-FILE RECORD, SETTING THE EOF SWITCH   01772500
+      * WHEN THE FILE IS EXHAUSTED.                                       01772600
+      ***************************************************************** 01772700
+       710-READ-RTE-RTN.                                                01772800
+           READ ROUTE-SORTED-FILE                                       01772900
+               AT END                                                   01773000
+                   SET RTESRTD-EOF TO TRUE                              01773100
+               NOT AT END                                               01773200
+                   SET RTESRTD-NOT-EOF TO TRUE                          01773300
+           END-READ.                                                    01773400
+                                                                         01773500
+      ***************************************************************** 01773600
+      * ON A CHANGE OF ROUTE, BREAK AND WRITE THE PRIOR ROUTE'S          01773700
+      * SUBTOTAL LINE BEFORE ACCUMULATING INTO THE NEW ROUTE.            01773800
+      ***************************************************************** 01773900
+       720-PROCESS-RTE.                                                 01774000
+           IF WS-RTE-FIRST-REC                                          01774100
+               MOVE RS-ROUTE-CODE TO WS-RTE-CURR-ROUTE                  01774200
+               SET WS-RTE-NOT-FIRST-REC TO TRUE                         01774300
+               PERFORM 740-WRITE-RTE-HDRS                               01774400
+           ELSE                                                         01774500
+               IF RS-ROUTE-CODE NOT = WS-RTE-CURR-ROUTE                 01774600
+                   PERFORM 730-WRITE-RTE-BREAK                          01774700
+                   MOVE RS-ROUTE-CODE TO WS-RTE-CURR-ROUTE               01774800
+                   PERFORM 740-WRITE-RTE-HDRS                           01774900
+               END-IF                                                   01775000
+           END-IF.                                                      01775100
+                                                                         01775200
+           ADD 1              TO WS-RTE-SUB-COUNT.                      01775300
+           ADD RS-KWH-USED    TO WS-RTE-SUB-KWH.                        01775400
+           ADD RS-TOTAL-BILL  TO WS-RTE-SUB-BILL.                       01775500
+                                                                         01775600
+           MOVE RS-KWH-USED TO WS-KWH-USED-ED.                          01775700
+           MOVE RS-TOTAL-BILL TO WS-MONEY-ED.                           01775800
+           MOVE SPACES TO RTE-LINE.                                     01775900
+           STRING '  ' RS-ACCT-NO ' ' RS-CUST-NAME                      01776000
+               ' KWH: ' WS-KWH-USED-ED ' BILL: ' WS-MONEY-ED            01776100
+               DELIMITED BY SIZE INTO RTE-LINE.                         01776200
+           WRITE RTE-LINE.                                              01776300
+                                                                         01776400
+           PERFORM 710-READ-RTE-RTN.                                    01776500
+                                                                         01776600
+      ***************************************************************** 01776700
+      * WRITE THE ROUTE HEADING (ROUTE CODE, PAGE BREAK BETWEEN ROUTES). 01776800
+      ***************************************************************** 01776900
+       740-WRITE-RTE-HDRS.                                              01777000
+           ADD 1 TO WS-RTE-PAGE-NO.                                     01777100
+           MOVE WS-RTE-PAGE-NO TO WS-RTE-PAGE-NO-ED.                    01777200
+                                                                         01777300
+           IF WS-RTE-PAGE-NO > 1                                        01777400
+               MOVE SPACES TO RTE-LINE                                  01777500
+               WRITE RTE-LINE AFTER ADVANCING PAGE                      01777600
+           END-IF.                                                      01777700
+                                                                         01777800
+           MOVE 0 TO WS-RTE-SUB-COUNT WS-RTE-SUB-KWH WS-RTE-SUB-BILL.   01777900
+                                                                         01778000
+           MOVE SPACES TO RTE-LINE.                                     01778100
+           STRING 'ROUTE SUMMARY - ROUTE ' WS-RTE-CURR-ROUTE            01778200
+               '  PAGE ' WS-RTE-PAGE-NO-ED                              01778300
+               DELIMITED BY SIZE INTO RTE-LINE.                         01778400
+           WRITE RTE-LINE.                                              01778500
+           MOVE ALL '-' TO RTE-LINE.                                    01778600
+           WRITE RTE-LINE.                                              01778700
+                                                                         01778800
+      ***************************************************************** 01778900
+      * WRITE THE CONTROL-BREAK SUBTOTAL LINE FOR THE ROUTE JUST         01779000
+      * FINISHED.                                                        01779100
+      ***************************************************************** 01779200
+       730-WRITE-RTE-BREAK.                                             01779300
+           MOVE WS-RTE-SUB-COUNT TO WS-RTE-SUB-COUNT-ED.                01779400
+           MOVE WS-RTE-SUB-KWH   TO WS-RTE-SUB-KWH-ED.                  01779500
+           MOVE WS-RTE-SUB-BILL  TO WS-RTE-SUB-MONEY-ED.                01779600
+                                                                         01779700
+           MOVE ALL '-' TO RTE-LINE.                                    01779800
+           WRITE RTE-LINE.                                              01779900
+           MOVE SPACES TO RTE-LINE.                                     01780000
+           STRING 'CUSTOMERS ON ROUTE : ' WS-RTE-SUB-COUNT-ED           01780100
+               DELIMITED BY SIZE INTO RTE-LINE.                         01780200
+           WRITE RTE-LINE.                                              01780300
+           MOVE SPACES TO RTE-LINE.                                     01780400
+           STRING 'TOTAL KWH ON ROUTE : ' WS-RTE-SUB-KWH-ED             01780400
+               DELIMITED BY SIZE INTO RTE-LINE.                         01780500
+           WRITE RTE-LINE.                                              01780600
+           MOVE SPACES TO RTE-LINE.                                     01780700
+           STRING 'TOTAL BILL ON ROUTE: ' WS-RTE-SUB-MONEY-ED           01780800
+               DELIMITED BY SIZE INTO RTE-LINE.                         01780900
+           WRITE RTE-LINE.                                              01781000
+           MOVE ALL '=' TO RTE-LINE.                                    01781100
+           WRITE RTE-LINE.                                              01781200
