@@ -0,0 +1,52 @@
+//UTIL2000 JOB (ACCTNO),'UTIL2000 BILLING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* UTIL2000 - MONTHLY CUSTOMER BILLING RUN                       *
+//*                                                                *
+//* NORMAL (FRESH) RUN - NO EXEC PARM:                             *
+//*   SUBMIT THIS MEMBER AS-IS.                                    *
+//*                                                                *
+//* RESTART AFTER AN ABEND:                                        *
+//*   RESUBMIT WITH PARM='RESTART' ON THE STEP020 EXEC CARD (SEE   *
+//*   THE COMMENTED-OUT EXEC BELOW) SO THE PROGRAM PICKS UP FROM   *
+//*   THE LAST CHECKPOINT INSTEAD OF REBILLING EVERY ACCOUNT.      *
+//*   CHKPT, GLEXTR AND AUDITLOG ARE DISP=MOD SO THIS SAME JCL     *
+//*   MEMBER RUNS MONTH AFTER MONTH WITHOUT AN OPERATOR HAVING TO  *
+//*   DELETE OR RE-DISP THEM FIRST - THE PROGRAM ITSELF OPENS      *
+//*   THEM OUTPUT (RESET) ON A FRESH RUN OR EXTEND (APPEND) ON A   *
+//*   RESTART. RPTFILE/EXCPRPT/VAREXCP ARE SYSOUT AND RTEWORK IS   *
+//*   A TEMP DATASET, SO ALL FOUR ALWAYS START FRESH - A RESTART   *
+//*   PRINTS AND SUMMARIZES ONLY THE RESUMED PORTION OF THE RUN.   *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=UTIL2000
+//*STEP020 EXEC PGM=UTIL2000,PARM='RESTART'
+//STEPLIB  DD   DSN=UTIL2000.LOADLIB,DISP=SHR
+//CUSTMAS  DD   DSN=UTIL2000.CUSTOMER.MASTER,DISP=SHR
+//RATESCH  DD   DSN=UTIL2000.RATE.SCHEDULE,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//CHKPT    DD   DSN=UTIL2000.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),
+//         DCB=(RECFM=FB,LRECL=67,BLKSIZE=0)
+//EXCPRPT  DD   SYSOUT=*
+//VAREXCP  DD   SYSOUT=*
+//GLEXTR   DD   DSN=UTIL2000.GL.EXTRACT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//AUDITLOG DD   DSN=UTIL2000.AUDIT.LOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),
+//         DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//* ROUTE-SORTED CONTROL-BREAK SUMMARY - RTEWORK IS WRITTEN DURING *
+//* BILLING, SORTED BY ROUTE/ACCOUNT INTO RTESRTD, AND WALKED TO   *
+//* PRODUCE THE RTERPT SUMMARY. SORTWK1 IS THE SORT'S OWN WORK     *
+//* FILE AND NEEDS NO DSN OF ITS OWN.                               *
+//RTEWORK  DD   DSN=&&RTEWORK,DISP=(NEW,PASS,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5))
+//SORTWK1  DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RTESRTD  DD   DSN=&&RTESRTD,DISP=(NEW,PASS,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5))
+//RTERPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
